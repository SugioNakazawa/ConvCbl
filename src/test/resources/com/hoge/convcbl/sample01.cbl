@@ -7,12 +7,22 @@
 000600* *
 000700* モジュールＩＤ：SAMPLE01 *
 000800* *
-000900* 機能概要 ：1つのファイルをある条件に従って３ファイルに *
-001000*　　　　　　　　：出力する。 *
+000900* 機能概要 ：1つのファイルをある条件に従って複数ファイルに *
+001000*　　　　　　　　：出力する。振分先数はコントロールファイルで *
+001005*　　　　　　　　：最大９バケットまで可変に指定できる。 *
 001100* *
 001200* 作成者 ：山田太郎 *
 001300* 作成日 ：1995.10.01 *
 001400* 変更履歴 ：1996.08.01 山田　ＸＸＸを追加 *
+001410*　　　　　　：2026.08.09 棚卸　振分先をCTL01-FILEで外部化 *
+001420*　　　　　　：2026.08.09 棚卸　再起動用チェックポイントを追加 *
+001430*　　　　　　：2026.08.09 棚卸　共通実行履歴ログへの書出を追加 *
+001440*　　　　　　：2026.08.09 棚卸　振分先バケット数を最大９まで可変化 *
+001450*　　　　　　：2026.08.09 棚卸　コントロール件数がテーブル容量を *
+001460*　　　　　　　　　　超過した場合の異常検出を追加 *
+001470*　　　　　　：2026.08.09 棚卸　チェックポイント取得間隔を１件 *
+001480*　　　　　　　　　　単位とし再起動時の重複出力を防止。全バケット *
+001490*　　　　　　　　　　出力件数合計をコンソール／実行履歴ログに追加 *
 001500* *
 001600****************************************************************
 001700 IDENTIFICATION DIVISION.
@@ -21,53 +31,134 @@
 002000 ENVIRONMENT DIVISION.
 002100 INPUT-OUTPUT SECTION.
 002200 FILE-CONTROL.
-002300　　　SELECT IN01-FILE ASSIGN IN01.
-002400　　　SELECT OT01-FILE ASSIGN OT01.
-002400　　　SELECT OT02-FILE ASSIGN OT02.
-002400　　　SELECT OT03-FILE ASSIGN OT03.
+002300    SELECT IN01-FILE ASSIGN IN01.
+002310    SELECT CTL01-FILE ASSIGN CTL01.
+002320    SELECT OPTIONAL CKP01-FILE ASSIGN CKP01.
+002330    SELECT LOG01-FILE ASSIGN LOG01.
+002400    SELECT OT01-FILE ASSIGN OT01.
+002400    SELECT OT02-FILE ASSIGN OT02.
+002400    SELECT OT03-FILE ASSIGN OT03.
+002400    SELECT OT04-FILE ASSIGN OT04.
+002400    SELECT OT05-FILE ASSIGN OT05.
+002400    SELECT OT06-FILE ASSIGN OT06.
+002400    SELECT OT07-FILE ASSIGN OT07.
+002400    SELECT OT08-FILE ASSIGN OT08.
+002400    SELECT OT09-FILE ASSIGN OT09.
 002500/
 002600 DATA DIVISION.
 002700 FILE SECTION.
 002800 FD IN01-FILE
-002900　　　　　BLOCK CONTAINS 0 RECORDS.
+002900       BLOCK CONTAINS 0 RECORDS.
 003000 01 I1-REC.
-003100　　　COPY AAA001 REPLACING ==()== BY ==I1-==.
+003100    COPY AAA001 REPLACING ==()== BY ==I1-==.
 003200*
+003210 FD CTL01-FILE
+003220       BLOCK CONTAINS 0 RECORDS.
+003230 01 C1-REC.
+003240    COPY CTLRTE01 REPLACING ==()== BY ==C1-==.
+003250*
+003260 FD CKP01-FILE
+003270       BLOCK CONTAINS 0 RECORDS.
+003280 01 K1-REC.
+003290    COPY CTLCKP01 REPLACING ==()== BY ==K1-==.
+003295*
+003296 FD LOG01-FILE
+003297       BLOCK CONTAINS 0 RECORDS.
+003298 01 L1-REC.
+003299    COPY CTLLOG01 REPLACING ==()== BY ==L1-==.
 003300 FD OT01-FILE.
 003400 01 O1-REC.
-003500　　　 COPY BBB001 REPLACING ==()== BY ==O1-==.
+003500     COPY BBB001 REPLACING ==()== BY ==O1-==.
 003200*
 003300 FD OT02-FILE.
 003400 01 O2-REC.
-003500　　　 COPY BBB001 REPLACING ==()== BY ==O2-==.
+003500     COPY BBB001 REPLACING ==()== BY ==O2-==.
 003200*
 003300 FD OT03-FILE.
 003400 01 O3-REC.
-003500　　　 COPY BBB001 REPLACING ==()== BY ==O3-==.
+003500     COPY BBB001 REPLACING ==()== BY ==O3-==.
+003200*
+003300 FD OT04-FILE.
+003400 01 O4-REC.
+003500     COPY BBB001 REPLACING ==()== BY ==O4-==.
+003200*
+003300 FD OT05-FILE.
+003400 01 O5-REC.
+003500     COPY BBB001 REPLACING ==()== BY ==O5-==.
+003200*
+003300 FD OT06-FILE.
+003400 01 O6-REC.
+003500     COPY BBB001 REPLACING ==()== BY ==O6-==.
+003200*
+003300 FD OT07-FILE.
+003400 01 O7-REC.
+003500     COPY BBB001 REPLACING ==()== BY ==O7-==.
+003200*
+003300 FD OT08-FILE.
+003400 01 O8-REC.
+003500     COPY BBB001 REPLACING ==()== BY ==O8-==.
+003200*
+003300 FD OT09-FILE.
+003400 01 O9-REC.
+003500     COPY BBB001 REPLACING ==()== BY ==O9-==.
 003600/
 002400 WORKING-STORAGE SECTION.
 002500*
 003900*----ワークエリア----------------------------------------------*
 004000 01 WRK-AREA.
-004100　　　03 CAN-AREA.
-004200　　　　　05 CAN-PGMID PIC X(08) VALUE "SAMPLE01".
-004300　　　03 CTR-AREA.
-004400　　　　　05 CTR-I1 PIC S9(09) PACKED-DECIMAL.
-004500　　　　　05 CTR-O1 PIC S9(09) PACKED-DECIMAL.
-004500　　　　　05 CTR-O2 PIC S9(09) PACKED-DECIMAL.
-004500　　　　　05 CTR-O3 PIC S9(09) PACKED-DECIMAL.
-004100　　　03 KEY-AREA.
-004200　　　　　05 KEY-NEW PIC X(01).
-002700　　　03 MSG-AREA.
-002800　　　　　COPY DISPMSG.
+004100    03 CAN-AREA.
+004200       05 CAN-PGMID PIC X(08) VALUE "SAMPLE01".
+004300    03 CTR-AREA.
+004400       05 CTR-I1 PIC S9(09) PACKED-DECIMAL.
+004500       05 CTR-O1 PIC S9(09) PACKED-DECIMAL.
+004500       05 CTR-O2 PIC S9(09) PACKED-DECIMAL.
+004500       05 CTR-O3 PIC S9(09) PACKED-DECIMAL.
+004500       05 CTR-O4 PIC S9(09) PACKED-DECIMAL.
+004500       05 CTR-O5 PIC S9(09) PACKED-DECIMAL.
+004500       05 CTR-O6 PIC S9(09) PACKED-DECIMAL.
+004500       05 CTR-O7 PIC S9(09) PACKED-DECIMAL.
+004500       05 CTR-O8 PIC S9(09) PACKED-DECIMAL.
+004500       05 CTR-O9 PIC S9(09) PACKED-DECIMAL.
+004510       05 CTR-O-TOTAL PIC S9(09) PACKED-DECIMAL.
+004100    03 KEY-AREA.
+004200       05 KEY-NEW PIC X(01).
+002700    03 MSG-AREA.
+002800       COPY DISPMSG.
 004600*
+004610*----振分先コントロール領域--------------------------------------*
+004620 01 CTL-AREA.
+004630    03 CTL-CNT PIC S9(04) BINARY VALUE ZERO.
+004640    03 CTL-EOF-SW PIC X(01) VALUE "N".
+004650       88 CTL-EOF VALUE "Y".
+004655    03 CTL-OVERFLOW-SW PIC X(01) VALUE "N".
+004656       88 CTL-OVERFLOW VALUE "Y".
+004660    03 CTL-TAB OCCURS 9 TIMES INDEXED BY CTL-IDX.
+004670       05 CTL-CATEGORY-CD PIC 9(01).
+004680       05 CTL-BUCKET-NO PIC 9(01).
+004690    03 W-BUCKET-NO PIC 9(01).
+004692*
+004693*----再起動／チェックポイント領域----------------------------------*
+004694 01 RST-AREA.
+004695    03 RST-SW PIC X(01) VALUE "N".
+004696       88 RST-MODE VALUE "Y".
+004697    03 RST-SKIP-CNT PIC S9(09) PACKED-DECIMAL VALUE ZERO.
+004701*　　出力ファイルへのＷＲＩＴＥ直後にチェックポイントを取得する
+004702*　　（＝１件単位）ことで、再起動時のスキップ件数と出力済件数が
+004703*　　常に一致し、中断〜再起動間でのレコード重複出力を防止する。
+004698    03 CKP-INTERVAL PIC S9(09) PACKED-DECIMAL VALUE 1.
+004699    03 CKP-DIV PIC S9(09) PACKED-DECIMAL VALUE ZERO.
+004700    03 CKP-MOD PIC S9(09) PACKED-DECIMAL VALUE ZERO.
+004692*
+004693*----突合／リターンコード領域------------------------------------*
+004694 01 RTN-AREA.
+004695    03 RTN-CODE PIC S9(02) VALUE ZERO.
 004700*----初期化領域------------------------------------------------*
 004800 01 INI-O1-REC.
-004900　　　 COPY BBB001 REPLACING ==()== BY ==INI-O1-==.
+004900     COPY BBB001 REPLACING ==()== BY ==INI-O1-==.
 004600*
 004700*----共通領域--------------------------------------------------*
 004800 01 W1-REC.
-004900　　　 COPY BBB001 REPLACING ==()== BY ==W1-==.
+004900     COPY BBB001 REPLACING ==()== BY ==W1-==.
 006900/
 007000 PROCEDURE DIVISION.
 007100****************************************************************
@@ -75,13 +166,13 @@
 007300****************************************************************
 007400 00-SAMPLE01 SECTION.
 007100*
-007500　　　PERFORM 10-INIT.
-007700　　　PERFORM 20-MAIN
-008000　　　　　UNTIL KEY-NEW = HIGH-VALUE.
-008100　　　PERFORM 30-END.
+007500    PERFORM 10-INIT.
+007700    PERFORM 20-MAIN
+008000       UNTIL KEY-NEW = HIGH-VALUE.
+008100    PERFORM 30-END.
 008200*
 008300 00-SAMPLE01-EXIT.
-008400　　　EXIT PROGRAM. 
+008400    EXIT PROGRAM.
 008500/***************************************************************
 008600* ＜初期処理＞ (1.0) *
 008700* 領域の初期クリア、入出力ファイルをオープンする。 *
@@ -96,16 +187,40 @@
 008000*----ワークエリアの初期化--------------------------------------*
 008100 MOVE LOW-VALUE TO KEY-NEW.
 008200 MOVE ZERO TO CTR-AREA.
+008210*
+008220*----振分先コントロールファイルの取込------------------------------*
+008230 PERFORM 12-CTL-LOAD.
+008240*
+008250*----再起動チェックポイントの確認--------------------------------*
+008260 PERFORM 15-RESTART-CHECK.
 007500*
 007600*----ファイルＯＰＥＮ------------------------------------------*
 007700 OPEN INPUT IN01-FILE.
-007800 OPEN OUTPUT OT01-FILE
-007800　　　　　　　　　 OT02-FILE
-007800　　　　　　　　　 OT03-FILE.
+008270 IF RST-MODE
+008280    OPEN EXTEND OT01-FILE
+008280                OT02-FILE
+008280                OT03-FILE
+008280                OT04-FILE
+008280                OT05-FILE
+008280                OT06-FILE
+008280                OT07-FILE
+008280                OT08-FILE
+008280                OT09-FILE
+008290    PERFORM 16-RESTART-SKIP
+008300 ELSE
+007800    OPEN OUTPUT OT01-FILE
+007800                     OT02-FILE
+007800                     OT03-FILE
+007800                     OT04-FILE
+007800                     OT05-FILE
+007800                     OT06-FILE
+007800                     OT07-FILE
+007800                     OT08-FILE
+007800                     OT09-FILE
+008310 END-IF.
 007500*
 008220*----入力ファイルのＲＥＡＤ------------------------------------*
 008230 PERFORM 11-READ.
-
 012100*
 012200 10-INIT-EXIT.
 012300 EXIT.
@@ -116,51 +231,225 @@
 012800****************************************************************
 012900 11-READ SECTION.
 013000*
-009400　　　READ IN01-FILE
-009500　　　　AT END
-009600　　　　　MOVE HIGH-VALUE TO KEY-NEW
-009700　　　　NOT AT END
-009800　　　　　COMPUTE CTR-I1 = CTR-I1 + 1
-009900　　　END-READ.
+009400    READ IN01-FILE
+009500      AT END
+009600        MOVE HIGH-VALUE TO KEY-NEW
+009700      NOT AT END
+009800        COMPUTE CTR-I1 = CTR-I1 + 1
+009900    END-READ.
 014000*
 014100 11-READ-EXIT.
 014200 EXIT.
-014300****************************************************************
-014400* ＜主処理＞ (2.0) *
-014500* レコードを編集してＷＲＩＴＥする。 *
-014600* *
-014700****************************************************************
-014800 20-MAIN SECTION.
+014210****************************************************************
+014220* ＜振分先コントロール取込＞ (1.2) *
+014230* 振分先コントロールファイルを全件読み込み、テーブルに保持する。 *
+014240* カテゴリコードと出力先番号の対応は運用部門がこのファイルの *
+014250* 内容を追加・変更するだけでよく、プログラム変更は不要とする。 *
+014260****************************************************************
+014270 12-CTL-LOAD SECTION.
+014280*
+014290 MOVE ZERO TO CTL-CNT.
+014300 MOVE "N" TO CTL-EOF-SW.
+014305 MOVE "N" TO CTL-OVERFLOW-SW.
+014310 OPEN INPUT CTL01-FILE.
+014320 PERFORM 121-CTL-READ UNTIL CTL-EOF.
+014330 CLOSE CTL01-FILE.
+014335*
+014336*----振分先コントロール件数超過のチェック--------------------------*
+014337 IF CTL-OVERFLOW
+014338    MOVE 95 TO RTN-CODE
+014339    MOVE SPACE TO MSG-REC
+014341    MOVE CAN-PGMID TO MSG-PROGRAM-ID
+014342    MOVE 1 TO MSG-TBL-NUM
+014343    MOVE "CTLOV" TO MSG-MESSAGE-B(1)
+014344    MOVE CTL-CNT TO MSG-REC-CTR(1)
+014345    CALL "AAAAMSG" USING MSG-AREA
+014346 END-IF.
+014340*
+014350 12-CTL-LOAD-EXIT.
+014360 EXIT.
+014370****************************************************************
+014380* ＜振分先コントロールＲＥＡＤ＞ (1.2.1) *
+014390* *
+014400****************************************************************
+014410 121-CTL-READ SECTION.
+014420*
+014430 READ CTL01-FILE
+014440    AT END
+014450       MOVE "Y" TO CTL-EOF-SW
+014460    NOT AT END
+014470       COMPUTE CTL-CNT = CTL-CNT + 1
+014475       IF CTL-CNT > 9
+014476          MOVE "Y" TO CTL-OVERFLOW-SW
+014477       ELSE
+014480          SET CTL-IDX TO CTL-CNT
+014490          MOVE C1-CATCD TO CTL-CATEGORY-CD(CTL-IDX)
+014500          MOVE C1-BKTNO TO CTL-BUCKET-NO(CTL-IDX)
+014505       END-IF
+014510 END-READ.
+014520*
+014530 121-CTL-READ-EXIT.
+014540 EXIT.
+014550****************************************************************
+014560* ＜再起動チェックポイント確認＞ (1.3) *
+014570* チェックポイントファイルに直前実行の途中経過レコードが存在 *
+014580* すれば再起動モードとし、入力スキップ件数と出力済件数を *
+014590* 復元する。レコードが無ければ通常モード（先頭から処理）とする。 *
+014600****************************************************************
+014610 15-RESTART-CHECK SECTION.
+014620*
+014630 MOVE "N" TO RST-SW.
+014640 MOVE ZERO TO RST-SKIP-CNT.
+014650 OPEN INPUT CKP01-FILE.
+014660 READ CKP01-FILE
+014670    AT END
+014680       CONTINUE
+014690    NOT AT END
+014700       MOVE "Y" TO RST-SW
+014710       MOVE K1-CTRI1 TO RST-SKIP-CNT
+014720       MOVE K1-CTRO1 TO CTR-O1
+014730       MOVE K1-CTRO2 TO CTR-O2
+014740       MOVE K1-CTRO3 TO CTR-O3
+014741       MOVE K1-CTRO4 TO CTR-O4
+014742       MOVE K1-CTRO5 TO CTR-O5
+014743       MOVE K1-CTRO6 TO CTR-O6
+014744       MOVE K1-CTRO7 TO CTR-O7
+014745       MOVE K1-CTRO8 TO CTR-O8
+014746       MOVE K1-CTRO9 TO CTR-O9
+014750 END-READ.
+014760 CLOSE CKP01-FILE.
+014770*
+014780 15-RESTART-CHECK-EXIT.
+014790 EXIT.
+014800****************************************************************
+014810* ＜再起動スキップ＞ (1.4) *
+014820* 前回チェックポイント時点まで入力ファイルを読み飛ばし、 *
+014830* 既に出力済のレコードを再出力しないようにする。 *
+014840****************************************************************
+014850 16-RESTART-SKIP SECTION.
+014860*
+014870 PERFORM UNTIL CTR-I1 NOT < RST-SKIP-CNT
+014880    PERFORM 11-READ
+014890 END-PERFORM.
 014900*
-015000*----出力ファイルの初期化--------------------------------------*
-015100 MOVE INI-O1-REC TO W1-REC.
-015200*
-015300*----出力ファイルの編集----------------------------------------*
-015400 MOVE I1-AA0001 TO W1-BB0001.
-015500 MOVE I1-AA0002 TO W1-BB0002.
-015600 MOVE I1-AA0003 TO W1-BB0003.
-015700 MOVE I1-AA0004 TO W1-BB0004.
-015800 MOVE I1-AA0005 TO W1-BB0005.
-015900*
-016000*----振り分け＆出力ファイルのＷＲＩＴＥ------------------------*
-016100　　　EVALUATE I1-AA0001
-016200　　　　　WHEN 1
-016300　　　　　WHEN 2
-016400　　　　　　　MOVE W1-REC TO O2-REC *1,2の時
-016500　　　　　　　PERFORM 22-WRITE
-016700　　　　　WHEN 3
-016400　　　　　　　MOVE W1-REC TO O3-REC *3の時
-016500　　　　　　　PERFORM 23-WRITE
-017100　　　　　WHEN OTHER
-016400　　　　　　　MOVE W1-REC TO O1-REC *1,2,3以外の時
-016500　　　　　　　PERFORM 21-WRITE
-017500　　　END-EVALUATE.
+014910 16-RESTART-SKIP-EXIT.
+014920 EXIT.
+014700****************************************************************
+014800* ＜主処理＞ (2.0) *
+014900* レコードを編集してＷＲＩＴＥする。 *
+015000* *
+015100****************************************************************
+015200 20-MAIN SECTION.
+015300*
+015400*----出力ファイルの初期化--------------------------------------*
+015500 MOVE INI-O1-REC TO W1-REC.
+015600*
+015700*----出力ファイルの編集----------------------------------------*
+015800 MOVE I1-AA0001 TO W1-BB0001.
+015900 MOVE I1-AA0002 TO W1-BB0002.
+016000 MOVE I1-AA0003 TO W1-BB0003.
+016100 MOVE I1-AA0004 TO W1-BB0004.
+016200 MOVE I1-AA0005 TO W1-BB0005.
+016300*
+016310*----振分先の検索(コントロールテーブル参照)------------------------*
+016320 PERFORM 13-ROUTE-FIND.
+016400*
+016500*----振り分け＆出力ファイルのＷＲＩＴＥ------------------------*
+016600    EVALUATE W-BUCKET-NO
+016610       WHEN 2
+016620          MOVE W1-REC TO O2-REC
+016630          PERFORM 22-WRITE
+016640       WHEN 3
+016650          MOVE W1-REC TO O3-REC
+016660          PERFORM 23-WRITE
+016641       WHEN 4
+016651          MOVE W1-REC TO O4-REC
+016661          PERFORM 24-WRITE
+016642       WHEN 5
+016652          MOVE W1-REC TO O5-REC
+016662          PERFORM 25-WRITE
+016643       WHEN 6
+016653          MOVE W1-REC TO O6-REC
+016663          PERFORM 26-WRITE
+016644       WHEN 7
+016654          MOVE W1-REC TO O7-REC
+016664          PERFORM 27-WRITE
+016645       WHEN 8
+016655          MOVE W1-REC TO O8-REC
+016665          PERFORM 28-WRITE
+016646       WHEN 9
+016656          MOVE W1-REC TO O9-REC
+016666          PERFORM 29-WRITE
+016670       WHEN OTHER
+016680          MOVE W1-REC TO O1-REC
+016690          PERFORM 21-WRITE
+016700    END-EVALUATE.
 017600*
+017605*----チェックポイントの取得(一定件数ごと)----------------------*
+017607 PERFORM 17-CHECKPOINT.
 017610*----入力ファイルのＲＥＡＤ------------------------------------*
 017620 PERFORM 11-READ.
 017630*
 017700 20-MAIN-EXIT.
 017800 EXIT.
+017810****************************************************************
+017820* ＜振分先検索＞ (2.0.1) *
+017830* カテゴリコード(I1-AA0001)をキーに振分先コントロールテーブルを *
+017840* 検索し、振分先バケット番号(W-BUCKET-NO)を求める。該当が無い *
+017850* 場合はバケット１(OT01-FILE)に振り分ける。振分先数は *
+017855* コントロールファイルの設定により最大９バケットまで可変である。 *
+017860****************************************************************
+017870 13-ROUTE-FIND SECTION.
+017880*
+017890 MOVE 1 TO W-BUCKET-NO.
+017900 SET CTL-IDX TO 1.
+017910 SEARCH CTL-TAB
+017920    AT END
+017930       CONTINUE
+017940    WHEN CTL-CATEGORY-CD(CTL-IDX) = I1-AA0001
+017950       MOVE CTL-BUCKET-NO(CTL-IDX) TO W-BUCKET-NO
+017960 END-SEARCH.
+017970*
+017980 13-ROUTE-FIND-EXIT.
+017990 EXIT.
+017991****************************************************************
+017992* ＜チェックポイント判定＞ (2.0.2) *
+017993* 入力処理済件数が一定件数(CKP-INTERVAL)に達するたびに *
+017994* チェックポイントを取得する。 *
+017995****************************************************************
+017996 17-CHECKPOINT SECTION.
+017997*
+017998 DIVIDE CTR-I1 BY CKP-INTERVAL GIVING CKP-DIV REMAINDER CKP-MOD.
+017999 IF CKP-MOD = ZERO
+018001    PERFORM 18-CHECKPOINT-WRITE
+018002 END-IF.
+018003*
+018004 17-CHECKPOINT-EXIT.
+018005 EXIT.
+018006****************************************************************
+018007* ＜チェックポイント取得＞ (2.0.3) *
+018008* 現在の入出力件数をチェックポイントファイルへ書き出す。 *
+018009* 途中でジョブが異常終了した場合、次回実行はこのレコードを *
+018010* 基に再起動する。 *
+018011****************************************************************
+018012 18-CHECKPOINT-WRITE SECTION.
+018013*
+018014 OPEN OUTPUT CKP01-FILE.
+018015 MOVE CTR-I1 TO K1-CTRI1.
+018016 MOVE CTR-O1 TO K1-CTRO1.
+018017 MOVE CTR-O2 TO K1-CTRO2.
+018018 MOVE CTR-O3 TO K1-CTRO3.
+018041 MOVE CTR-O4 TO K1-CTRO4.
+018042 MOVE CTR-O5 TO K1-CTRO5.
+018043 MOVE CTR-O6 TO K1-CTRO6.
+018044 MOVE CTR-O7 TO K1-CTRO7.
+018045 MOVE CTR-O8 TO K1-CTRO8.
+018046 MOVE CTR-O9 TO K1-CTRO9.
+018019 WRITE K1-REC.
+018020 CLOSE CKP01-FILE.
+018021*
+018022 18-CHECKPOINT-WRITE-EXIT.
+018023 EXIT.
 017900****************************************************************
 018000* ＜終了処理＞ (3.0) *
 018100* 入出力ファイルをＣＬＯＳＥする。 *
@@ -170,24 +459,111 @@
 018500*
 014400*----ファイルＣＬＯＳＥ----------------------------------------*
 014500 CLOSE IN01-FILE
-014600　　　　 OT01-FILE
-014600　　　　 OT02-FILE
-014600　　　　 OT03-FILE.
+014600       OT01-FILE
+014600       OT02-FILE
+014600       OT03-FILE
+014601       OT04-FILE
+014602       OT05-FILE
+014603       OT06-FILE
+014604       OT07-FILE
+014605       OT08-FILE
+014606       OT09-FILE.
+019600*
+019610*----入出力件数の突合------------------------------------------*
+019620 PERFORM 14-CHECK-COUNT.
+019630*
+019640*----チェックポイントの解除(正常終了)----------------------------*
+019650 PERFORM 19-CHECKPOINT-CLEAR.
+019660*
+019670*----実行履歴ログの書出----------------------------------------*
+019680 PERFORM 31-LOG-WRITE.
 020100*
 020200* 件数のコンソール表示
 020300 MOVE SPACE TO MSG-REC.
 020400 MOVE CAN-PGMID TO MSG-PROGRAM-ID.
-020500 MOVE 3 TO MSG-TBL-NUM.
+020500 MOVE 4 TO MSG-TBL-NUM.
 020600 MOVE "XXXXX" TO MSG-MESSAGE-B(1).
 020700 MOVE CTR-I1 TO MSG-REC-CTR(1).
 020800 MOVE "XXXXX" TO MSG-MESSAGE-B(2).
 020900 MOVE CTR-O1 TO MSG-REC-CTR(2).
 021000 MOVE "XXXXX" TO MSG-MESSAGE-B(3).
 021100 MOVE CTR-O2 TO MSG-REC-CTR(3).
+021150 MOVE "XXXXX" TO MSG-MESSAGE-B(4).
+021160 MOVE CTR-O-TOTAL TO MSG-REC-CTR(4).
 021200 CALL "AAAAMSG" USING MSG-AREA.
 021300*
+021310 MOVE RTN-CODE TO RETURN-CODE.
 021400 30-END-EXIT.
 021500 EXIT.
+021510****************************************************************
+021520* ＜入出力件数突合＞ (3.0.1) *
+021530* 入力件数(CTR-I1)と全バケット出力件数合計(CTR-O-TOTAL)を突合し、 *
+021540* 一致しない場合はリターンコードを異常値に設定するとともに、 *
+021550* 突合結果をコンソールへ表示する。 *
+021560****************************************************************
+021570 14-CHECK-COUNT SECTION.
+021580*
+021590 COMPUTE CTR-O-TOTAL = CTR-O1 + CTR-O2 + CTR-O3
+021591                      + CTR-O4 + CTR-O5 + CTR-O6
+021592                      + CTR-O7 + CTR-O8 + CTR-O9.
+021600    IF CTR-I1 NOT = CTR-O-TOTAL
+021610       MOVE 90 TO RTN-CODE
+021620       MOVE SPACE TO MSG-REC
+021630       MOVE CAN-PGMID TO MSG-PROGRAM-ID
+021640       MOVE 2 TO MSG-TBL-NUM
+021650       MOVE "FUICH" TO MSG-MESSAGE-B(1)
+021660       MOVE CTR-I1 TO MSG-REC-CTR(1)
+021670       MOVE "FUICH" TO MSG-MESSAGE-B(2)
+021680       MOVE CTR-O-TOTAL TO MSG-REC-CTR(2)
+021690       CALL "AAAAMSG" USING MSG-AREA
+021700    ELSE
+021705       IF NOT CTL-OVERFLOW
+021710          MOVE ZERO TO RTN-CODE
+021715       END-IF
+021720    END-IF.
+021730*
+021740 14-CHECK-COUNT-EXIT.
+021750 EXIT.
+021751****************************************************************
+021752* ＜チェックポイント解除＞ (3.0.2) *
+021753* ジョブが正常終了したので、次回は先頭から処理できるように *
+021754* チェックポイントファイルを空にする。 *
+021755****************************************************************
+021756 19-CHECKPOINT-CLEAR SECTION.
+021757*
+021758 OPEN OUTPUT CKP01-FILE.
+021759 CLOSE CKP01-FILE.
+021760*
+021761 19-CHECKPOINT-CLEAR-EXIT.
+021762 EXIT.
+021763****************************************************************
+021764* ＜実行履歴ログ書出＞ (3.0.3) *
+021765* プログラムＩＤ・実行日時・入出力件数・リターンコードを共通の *
+021766* 実行履歴ログファイルへ１レコード追記する。 *
+021767****************************************************************
+021768 31-LOG-WRITE SECTION.
+021769*
+021770 INITIALIZE L1-REC.
+021771 MOVE CAN-PGMID TO L1-LOGPGM.
+021772 ACCEPT L1-LOGDATE FROM DATE YYYYMMDD.
+021773 ACCEPT L1-LOGTIME FROM TIME.
+021774 MOVE RTN-CODE TO L1-LOGRTNCD.
+021775 MOVE "CTRI1" TO L1-LOGCTRLBL(1).
+021776 MOVE CTR-I1 TO L1-LOGCTRVAL(1).
+021777 MOVE "CTRO1" TO L1-LOGCTRLBL(2).
+021778 MOVE CTR-O1 TO L1-LOGCTRVAL(2).
+021779 MOVE "CTRO2" TO L1-LOGCTRLBL(3).
+021780 MOVE CTR-O2 TO L1-LOGCTRVAL(3).
+021781 MOVE "CTRO3" TO L1-LOGCTRLBL(4).
+021782 MOVE CTR-O3 TO L1-LOGCTRVAL(4).
+021782 MOVE "CTROT" TO L1-LOGCTRLBL(5).
+021782 MOVE CTR-O-TOTAL TO L1-LOGCTRVAL(5).
+021783 OPEN EXTEND LOG01-FILE.
+021784 WRITE L1-REC.
+021785 CLOSE LOG01-FILE.
+021786*
+021787 31-LOG-WRITE-EXIT.
+021788 EXIT.
 012500/***************************************************************
 012600* ＜ＷＲＩＴＥ処理＞ (2.1) *
 012700* 出力ファイル１へのＷＲＩＴＥする。 *
@@ -211,15 +587,88 @@
 017000 COMPUTE CTR-O2 = CTR-O2 + 1.
 013400*
 013500 22-WRITE-EXIT.
-013600 EXIT. 012500****************************************************************
-012600* ＜ＷＲＩＴＥ処理＞ (2.3) *
-012700* 出力ファイル３へのＷＲＩＴＥする。 *
-012800* *
-012900****************************************************************
-013000 23-WRITE SECTION.
-013100*
-013200 WRITE O3-REC.
-017000 COMPUTE CTR-O3 = CTR-O3 + 1.
-013400*
-013500 23-WRITE-EXIT.
 013600 EXIT.
+013610****************************************************************
+013620* ＜ＷＲＩＴＥ処理＞ (2.3) *
+013630* 出力ファイル３へのＷＲＩＴＥする。 *
+013640* *
+013650****************************************************************
+013660 23-WRITE SECTION.
+013670*
+013680 WRITE O3-REC.
+013690 COMPUTE CTR-O3 = CTR-O3 + 1.
+013700*
+013710 23-WRITE-EXIT.
+013720 EXIT.
+013730****************************************************************
+013740* ＜ＷＲＩＴＥ処理＞ (2.4) *
+013750* 出力ファイル４へのＷＲＩＴＥする。 *
+013760* *
+013770****************************************************************
+013780 24-WRITE SECTION.
+013790*
+013800 WRITE O4-REC.
+013810 COMPUTE CTR-O4 = CTR-O4 + 1.
+013820*
+013830 24-WRITE-EXIT.
+013840 EXIT.
+013850****************************************************************
+013860* ＜ＷＲＩＴＥ処理＞ (2.5) *
+013870* 出力ファイル５へのＷＲＩＴＥする。 *
+013880* *
+013890****************************************************************
+013900 25-WRITE SECTION.
+013910*
+013920 WRITE O5-REC.
+013930 COMPUTE CTR-O5 = CTR-O5 + 1.
+013940*
+013950 25-WRITE-EXIT.
+013960 EXIT.
+013970****************************************************************
+013980* ＜ＷＲＩＴＥ処理＞ (2.6) *
+013990* 出力ファイル６へのＷＲＩＴＥする。 *
+014010* *
+014020****************************************************************
+014030 26-WRITE SECTION.
+014040*
+014050 WRITE O6-REC.
+014060 COMPUTE CTR-O6 = CTR-O6 + 1.
+014070*
+014080 26-WRITE-EXIT.
+014090 EXIT.
+014110****************************************************************
+014120* ＜ＷＲＩＴＥ処理＞ (2.7) *
+014130* 出力ファイル７へのＷＲＩＴＥする。 *
+014140* *
+014150****************************************************************
+014160 27-WRITE SECTION.
+014170*
+014180 WRITE O7-REC.
+014190 COMPUTE CTR-O7 = CTR-O7 + 1.
+014200*
+014210 27-WRITE-EXIT.
+014220 EXIT.
+014230****************************************************************
+014240* ＜ＷＲＩＴＥ処理＞ (2.8) *
+014250* 出力ファイル８へのＷＲＩＴＥする。 *
+014260* *
+014270****************************************************************
+014280 28-WRITE SECTION.
+014290*
+014300 WRITE O8-REC.
+014310 COMPUTE CTR-O8 = CTR-O8 + 1.
+014320*
+014330 28-WRITE-EXIT.
+014340 EXIT.
+014350****************************************************************
+014360* ＜ＷＲＩＴＥ処理＞ (2.9) *
+014370* 出力ファイル９へのＷＲＩＴＥする。 *
+014380* *
+014390****************************************************************
+014400 29-WRITE SECTION.
+014410*
+014420 WRITE O9-REC.
+014430 COMPUTE CTR-O9 = CTR-O9 + 1.
+014440*
+014450 29-WRITE-EXIT.
+014460 EXIT.
