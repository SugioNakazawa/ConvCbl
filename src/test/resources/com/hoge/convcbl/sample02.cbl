@@ -12,7 +12,14 @@
 001100* *
 001200* 作成者 ：山田太郎 *
 001300* 作成日 ：1995.10.01 *
-001400* 変更履歴 ：1996.08.01 山田　ＸＸＸを追加 *
+001400* 変更履歴 ：1996.08.01 山田 ＸＸＸを追加 *
+001410*         ：2026.08.09 棚卸 IN01単独時にOT02へ出力するよう修正 *
+001420*         ：2026.08.09 棚卸 マッチキーにロット番号(ZZ0001)を追加 *
+001430*         ：2026.08.09 棚卸 共通実行履歴ログへの書出を追加 *
+001440*         ：2026.08.09 棚卸 終了時の件数コンソール表示を追加 *
+001450*         ：2026.08.09 棚卸 近似キー診断ファイルの出力を追加 *
+001460*         ：2026.08.09 棚卸 ロット番号未設定時の突合を *
+001470*         　　　　　　　　ＸＸ0001＋ＹＹ0001のみに緩和 *
 001500* *
 001600****************************************************************
 001700 IDENTIFICATION DIVISION.
@@ -24,44 +31,79 @@
 002300 SELECT IN01-FILE ASSIGN IN01.
 002300 SELECT IN02-FILE ASSIGN IN02.
 002400 SELECT OT01-FILE ASSIGN OT01.
+002410 SELECT OT02-FILE ASSIGN OT02.
+002420 SELECT LOG01-FILE ASSIGN LOG01.
+002430 SELECT NMS01-FILE ASSIGN NMS01.
 002500/
 002600 DATA DIVISION.
 002700 FILE SECTION.
 002800 FD IN01-FILE
-002900　　　　BLOCK CONTAINS 0 RECORDS.
+002900    BLOCK CONTAINS 0 RECORDS.
 003000 01 I1-REC.
-003100　　　　 COPY AAA001 REPLACING ==()== BY ==I1-==.
+003100     COPY AAA001 REPLACING ==()== BY ==I1-==.
 003200*
 002800 FD IN02-FILE
-002900　　　　 BLOCK CONTAINS 0 RECORDS.
+002900     BLOCK CONTAINS 0 RECORDS.
 003000 01 I2-REC.
-003100　　　　 COPY BBB001 REPLACING ==()== BY ==I2-==.
+003100     COPY BBB001 REPLACING ==()== BY ==I2-==.
 003200*
 003300 FD OT01-FILE.
 003400 01 O1-REC.
-003500　　　　 COPY CCC001 REPLACING ==()== BY ==O1-==.
+003500     COPY CCC001 REPLACING ==()== BY ==O1-==.
+003520*
+003530 FD OT02-FILE.
+003540 01 O2-REC.
+003550     COPY AAA001 REPLACING ==()== BY ==O2-==.
+003560*
+003570 FD LOG01-FILE
+003580       BLOCK CONTAINS 0 RECORDS.
+003590 01 L1-REC.
+003600    COPY CTLLOG01 REPLACING ==()== BY ==L1-==.
+003610*
+003620 FD NMS01-FILE
+003630       BLOCK CONTAINS 0 RECORDS.
+003640 01 N1-REC.
+003650    COPY CTLNMS01 REPLACING ==()== BY ==N1-==.
 003600/
 003700 WORKING-STORAGE SECTION.
 003800*
 003900*----ワークエリア----------------------------------------------*
 005400 01 WRK-AREA.
-004100　　　03 CAN-AREA.
-004200　　　　　05 CAN-PGMID PIC X(08) VALUE "SAMPLE02".
-005500　　　03 CTR-AREA.
-005600　　　　　05 CTR-I1 PIC S9(09) PACKED-DECIMAL.
-005700　　　　　05 CTR-I2 PIC S9(09) PACKED-DECIMAL.
-005800　　　　　05 CTR-O1 PIC S9(09) PACKED-DECIMAL.
-005900　　　03 KEY-AREA.
-006000　　　　　05 KEY-I1.
-006100　　　　　　　07 KEY-I1-XX0001 PIC X(01).
-006200　　　　　　　07 KEY-I1-YY0001 PIC X(08).
-006300　　　　　05 KEY-I2.
-006400　　　　　　　07 KEY-I2-XX0001 PIC X(01).
-006500　　　　　　　07 KEY-I2-YY0001 PIC X(08).
+004100   03 CAN-AREA.
+004200     05 CAN-PGMID PIC X(08) VALUE "SAMPLE02".
+005500   03 CTR-AREA.
+005600     05 CTR-I1 PIC S9(09) PACKED-DECIMAL.
+005700     05 CTR-I2 PIC S9(09) PACKED-DECIMAL.
+005800     05 CTR-O1 PIC S9(09) PACKED-DECIMAL.
+005810     05 CTR-O2 PIC S9(09) PACKED-DECIMAL.
+005820     05 CTR-N1 PIC S9(09) PACKED-DECIMAL.
+005900   03 KEY-AREA.
+006000     05 KEY-I1.
+006100       07 KEY-I1-XX0001 PIC X(01).
+006200       07 KEY-I1-YY0001 PIC X(08).
+006210       07 KEY-I1-ZZ0001 PIC X(06).
+006300     05 KEY-I2.
+006400       07 KEY-I2-XX0001 PIC X(01).
+006500       07 KEY-I2-YY0001 PIC X(08).
+006510       07 KEY-I2-ZZ0001 PIC X(06).
+006511   03 KEY-CMP-SW PIC X(01).
+006512     88 KEY-LT VALUE "L".
+006513     88 KEY-EQ VALUE "E".
+006514     88 KEY-GT VALUE "G".
+006515   03 NMS-AREA.
+006516     05 NM-THRESHOLD PIC 9(02) VALUE 2.
+006517     05 NM-DIFF-CNT PIC 9(02) VALUE ZERO.
+006518     05 NM-SUB PIC 9(02) BINARY VALUE ZERO.
+006520   03 MSG-AREA.
+006530     COPY DISPMSG.
 006600*
 004700*----初期化領域------------------------------------------------*
 004800 01 INI-O1-REC.
-004900　　　 COPY CCC001 REPLACING ==()== BY ==INI-O1-==.
+004900    COPY CCC001 REPLACING ==()== BY ==INI-O1-==.
+004910*
+004920*----未マッチ出力初期化領域----------------------------------------*
+004930 01 INI-O2-REC.
+004940    COPY AAA001 REPLACING ==()== BY ==INI-O2-==.
 007000/
 007100 PROCEDURE DIVISION.
 007200****************************************************************
@@ -69,14 +111,14 @@
 007400****************************************************************
 007500 00-SAMPLE02 SECTION.
 006600*
-007600　　　PERFORM 10-INIT.
-007900　　　PERFORM 20-MAIN
-007900　　　　　　　　UNTIL ( KEY-I1 = HIGH-VALUE )
-008000　　　　　　　　　AND ( KEY-I2 = HIGH-VALUE ).
-009600　　　PERFORM 30-END.
+007600   PERFORM 10-INIT.
+007900   PERFORM 20-MAIN
+007900        UNTIL ( KEY-I1 = HIGH-VALUE )
+008000         AND ( KEY-I2 = HIGH-VALUE ).
+009600   PERFORM 30-END.
 009700*
 009800 00-SAMPLE02-EXIT.
-009900　　　 EXIT PROGRAM.
+009900    EXIT PROGRAM.
 010000****************************************************************
 010100* ＜初期処理＞ (1.0) *
 010200* 領域の初期クリア、入出力ファイルをオープンする。 *
@@ -87,6 +129,8 @@
 010700*----出力ファイルの初期化--------------------------------------*
 010800 MOVE SPACE TO INI-O1-REC.
 010900 INITIALIZE INI-O1-REC.
+010910 MOVE SPACE TO INI-O2-REC.
+010920 INITIALIZE INI-O2-REC.
 011000*
 008000*----ワークエリアの初期化--------------------------------------*
 008100 MOVE LOW-VALUE TO KEY-AREA.
@@ -94,8 +138,10 @@
 011500*
 007600*----ファイルＯＰＥＮ------------------------------------------*
 007700 OPEN INPUT IN01-FILE
-007710　　　　　　　 IN02-FILE.
-007800 OPEN OUTPUT OT01-FILE.
+007710        IN02-FILE.
+007800 OPEN OUTPUT OT01-FILE
+007810                  OT02-FILE
+007820                  NMS01-FILE.
 012110*
 012120*----入力ファイル１のＲＥＡＤ----------------------------------*
 012130 PERFORM 11-READ.
@@ -110,14 +156,15 @@
 013700****************************************************************
 013800 11-READ SECTION.
 013900*
-009400　　　READ IN01-FILE
-009500　　　　AT END
-014800　　　　　MOVE HIGH-VALUE TO KEY-I1
-009700　　　　NOT AT END
-009800　　　　　COMPUTE CTR-I1 = CTR-I1 + 1
-014500　　　　　MOVE I1-XX0001 TO KEY-I1-XX0001
-014600　　　　　MOVE I1-YY0001 TO KEY-I1-YY0001
-009900　　　END-READ.
+009400   READ IN01-FILE
+009500    AT END
+014800     MOVE HIGH-VALUE TO KEY-I1
+009700    NOT AT END
+009800     COMPUTE CTR-I1 = CTR-I1 + 1
+014500     MOVE I1-XX0001 TO KEY-I1-XX0001
+014600     MOVE I1-YY0001 TO KEY-I1-YY0001
+014610     MOVE I1-ZZ0001 TO KEY-I1-ZZ0001
+009900   END-READ.
 015000*
 015100 11-READ-EXIT.
 015200 EXIT.
@@ -128,41 +175,82 @@
 015700****************************************************************
 015800 12-READ SECTION.
 015900*
-009400　　　READ IN02-FILE
-009500　　　　AT END
-014800　　　　　MOVE HIGH-VALUE TO KEY-I2
-009700　　　　NOT AT END
-009800　　　　　COMPUTE CTR-I2 = CTR-I2 + 1
-014500　　　　　MOVE I2-XX0001 TO KEY-I2-XX0001
-014600　　　　　MOVE I2-YY0001 TO KEY-I2-YY0001
-009900　　　END-READ.
+009400   READ IN02-FILE
+009500    AT END
+014800     MOVE HIGH-VALUE TO KEY-I2
+009700    NOT AT END
+009800     COMPUTE CTR-I2 = CTR-I2 + 1
+014500     MOVE I2-XX0001 TO KEY-I2-XX0001
+014600     MOVE I2-YY0001 TO KEY-I2-YY0001
+014610     MOVE I2-ZZ0001 TO KEY-I2-ZZ0001
+009900   END-READ.
 017000*
 017100 12-READ-EXIT.
 017200 EXIT.
+017210****************************************************************
+017220* ＜キー突合＞ (1.3) *
+017230* ＸＸ0001＋ＹＹ0001＋ＺＺ0001(ロット番号)でキー突合するが、 *
+017240* ＺＺ0001は未設定(スペース)のファイルが混在する移行期を想定し、 *
+017250* 両ファイルともＺＺ0001が設定されている場合のみロット番号まで *
+017260* 含めて突合し、どちらか一方でも未設定ならＸＸ0001＋ＹＹ0001の *
+017270* ２項目のみで突合する(片側のみロット番号化された場合の *
+017280* アンマッチ化を防ぐ)。 *
+017290****************************************************************
+017291 19-KEY-COMPARE SECTION.
+017292*
+017293 IF KEY-I1-ZZ0001 NOT = SPACE AND KEY-I2-ZZ0001 NOT = SPACE
+017294    EVALUATE TRUE
+017295       WHEN KEY-I1 < KEY-I2
+017296          SET KEY-LT TO TRUE
+017297       WHEN KEY-I1 > KEY-I2
+017298          SET KEY-GT TO TRUE
+017299       WHEN OTHER
+017300          SET KEY-EQ TO TRUE
+017301    END-EVALUATE
+017302 ELSE
+017303    EVALUATE TRUE
+017304       WHEN KEY-I1(1:9) < KEY-I2(1:9)
+017305          SET KEY-LT TO TRUE
+017306       WHEN KEY-I1(1:9) > KEY-I2(1:9)
+017307          SET KEY-GT TO TRUE
+017308       WHEN OTHER
+017309          SET KEY-EQ TO TRUE
+017310    END-EVALUATE
+017311 END-IF.
+017312*
+017313 19-KEY-COMPARE-EXIT.
+017314 EXIT.
 017300****************************************************************
 017400* ＜マッチング＞ (2.0) *
 017500* *
 017600* *
 017700****************************************************************
-017800　20-MAIN SECTION.
+017800 20-MAIN SECTION.
 017900*
-008100　　　EVALUATE TRUE
-008200　　　　　WHEN KEY-I1 < KEY-I2
-008300　　　　　　　　PERFORM 21-I1-ONLY
-008400　　　　　　　　PERFORM 11-READ
-008500　　　　　WHEN KEY-I1 > KEY-I2
-008600　　　　　　　　PERFORM 22-I2-ONLY
-008700　　　　　　　　PERFORM 12-READ
-008800　　　　　WHEN KEY-I1 = KEY-I2
-008900　　　　　　　　PERFORM UNTIL KEY-I1 NOT = KEY-I2
-009000　　　　　　　　　　PERFORM 23-MATCH
-009100　　　　　　　　　　PERFORM 12-READ
-009200　　　　　　　　　　END-PERFORM
-009300　　　　　　　　PERFORM 11-READ
-009400　　　END-EVALUATE
+008050   PERFORM 19-KEY-COMPARE.
+008100   EVALUATE TRUE
+008200     WHEN KEY-LT
+008250        PERFORM 24-NEARMISS-CHECK
+008300        PERFORM 21-I1-ONLY
+008400        PERFORM 11-READ
+008500     WHEN KEY-GT
+008650        PERFORM 24-NEARMISS-CHECK
+008600        PERFORM 22-I2-ONLY
+008700        PERFORM 12-READ
+008800     WHEN KEY-EQ
+008900        PERFORM 23-MATCH
+008910        PERFORM 12-READ
+008920        PERFORM 19-KEY-COMPARE
+008930        PERFORM UNTIL NOT KEY-EQ
+009000          PERFORM 23-MATCH
+009100          PERFORM 12-READ
+009110          PERFORM 19-KEY-COMPARE
+009200          END-PERFORM
+009300        PERFORM 11-READ
+009400   END-EVALUATE
 018200*
-018300　20-MAIN-EXIT.
-018400　　　EXIT.
+018300 20-MAIN-EXIT.
+018400   EXIT.
 017300****************************************************************
 017400* ＜出力ファイル編集１＞ (2.1) *
 017500* *
@@ -170,8 +258,14 @@
 017700****************************************************************
 017800 21-I1-ONLY SECTION.
 017900*IN01-FILEのみの時
-018000* ここでは何もしない
-018100　　　 CONTINUE.
+018000*----出力ファイルの初期化--------------------------------------*
+018010 MOVE INI-O2-REC TO O2-REC.
+018020*
+018030*----出力ファイルの編集(未マッチマスタをそのまま出力)--------------*
+018040 MOVE I1-REC TO O2-REC.
+018050*
+018060*----未マッチ例外ファイルのＷＲＩＴＥ------------------------------*
+018070 PERFORM 211-WRITE.
 018200*
 018300 21-I1-ONLY-EXIT.
 018400 EXIT.
@@ -183,7 +277,7 @@
 019000 22-I2-ONLY SECTION.
 021500*IN02-FILEのみの時
 021600*----出力ファイルの初期化--------------------------------------*
-021700 MOVE INIT-O1-REC TO O1-REC.
+021700 MOVE INI-O1-REC TO O1-REC.
 021800*
 021900*----出力ファイルの編集----------------------------------------*
 022000 MOVE I2-AA0001 TO O1-BB0001.
@@ -205,7 +299,7 @@
 021400 23-MATCH SECTION.
 021500*
 021600*----出力ファイルの初期化--------------------------------------*
-021700 MOVE INIT-O1-REC TO O1-REC.
+021700 MOVE INI-O1-REC TO O1-REC.
 021800*
 021900*----出力ファイルの編集----------------------------------------*
 022000 MOVE I2-AA0001 TO O1-BB0001.
@@ -219,6 +313,18 @@
 023000*
 023100 23-MATCH-EXIT.
 023200 EXIT.
+023210****************************************************************
+023220* ＜書出処理＞ (2.1.1) *
+023230* 未マッチ例外ファイル出力。 *
+023240* *
+023250****************************************************************
+023260 211-WRITE SECTION.
+023270*
+023280 WRITE O2-REC.
+023290 COMPUTE CTR-O2 = CTR-O2 + 1.
+023300*
+023310 211-WRITE-EXIT.
+023320 EXIT.
 023300****************************************************************
 023400* ＜終了処理＞ (3.0) *
 023500* 入出力ファイルをＣＬＯＳＥする。 *
@@ -228,11 +334,60 @@
 023900*
 014400*----ファイルＣＬＯＳＥ----------------------------------------*
 014500 CLOSE IN01-FILE
-014600　　　　　 IN02-FILE
-014600　　　　　 OT01-FILE.
+014600      IN02-FILE
+014600      OT01-FILE
+014610      OT02-FILE
+014620      NMS01-FILE.
 025100*
+025105* 件数のコンソール表示
+025106 MOVE SPACE TO MSG-REC.
+025107 MOVE CAN-PGMID TO MSG-PROGRAM-ID.
+025108 MOVE 5 TO MSG-TBL-NUM.
+025109 MOVE "XXXXX" TO MSG-MESSAGE-B(1).
+025110 MOVE CTR-I1 TO MSG-REC-CTR(1).
+025111 MOVE "XXXXX" TO MSG-MESSAGE-B(2).
+025112 MOVE CTR-I2 TO MSG-REC-CTR(2).
+025113 MOVE "XXXXX" TO MSG-MESSAGE-B(3).
+025114 MOVE CTR-O1 TO MSG-REC-CTR(3).
+025115 MOVE "XXXXX" TO MSG-MESSAGE-B(4).
+025116 MOVE CTR-O2 TO MSG-REC-CTR(4).
+025117 MOVE "XXXXX" TO MSG-MESSAGE-B(5).
+025117 MOVE CTR-N1 TO MSG-REC-CTR(5).
+025117 CALL "AAAAMSG" USING MSG-AREA.
+025118*
+025110*----実行履歴ログの書出----------------------------------------*
+025120 PERFORM 31-LOG-WRITE.
+025130*
 026400 30-END-EXIT.
 026500 EXIT.
+026510****************************************************************
+026520* ＜実行履歴ログ書出＞ (3.0.1) *
+026530* プログラムＩＤ・実行日時・入出力件数を共通の実行履歴ログ *
+026540* ファイルへ１レコード追記する。 *
+026550****************************************************************
+026560 31-LOG-WRITE SECTION.
+026570*
+026580 INITIALIZE L1-REC.
+026590 MOVE CAN-PGMID TO L1-LOGPGM.
+026600 ACCEPT L1-LOGDATE FROM DATE YYYYMMDD.
+026610 ACCEPT L1-LOGTIME FROM TIME.
+026620 MOVE ZERO TO L1-LOGRTNCD.
+026630 MOVE "CTRI1" TO L1-LOGCTRLBL(1).
+026640 MOVE CTR-I1 TO L1-LOGCTRVAL(1).
+026650 MOVE "CTRI2" TO L1-LOGCTRLBL(2).
+026660 MOVE CTR-I2 TO L1-LOGCTRVAL(2).
+026670 MOVE "CTRO1" TO L1-LOGCTRLBL(3).
+026680 MOVE CTR-O1 TO L1-LOGCTRVAL(3).
+026690 MOVE "CTRO2" TO L1-LOGCTRLBL(4).
+026700 MOVE CTR-O2 TO L1-LOGCTRVAL(4).
+026701 MOVE "CTRN1" TO L1-LOGCTRLBL(5).
+026702 MOVE CTR-N1 TO L1-LOGCTRVAL(5).
+026710 OPEN EXTEND LOG01-FILE.
+026720 WRITE L1-REC.
+026730 CLOSE LOG01-FILE.
+026740*
+026750 31-LOG-WRITE-EXIT.
+026760 EXIT.
 028600****************************************************************
 028700* ＜書出処理＞ (2.2.1) *
 028800* 順編成ファイル出力。 *
@@ -245,3 +400,57 @@
 029300*
 029400 221-WRITE-EXIT.
 029500 EXIT.
+029510****************************************************************
+029520* ＜近似キー診断＞ (2.4) *
+029530* ＸＸ0001(区分)が一致しＹＹ0001(品目コード)のみが僅かに異なる *
+029540* ため、本来は一対のはずがアンマッチとなっているレコードの組を *
+029550* 検出し、近似キー診断ファイルへ出力する。 *
+029560****************************************************************
+029570 24-NEARMISS-CHECK SECTION.
+029580*
+029590 IF KEY-I1 NOT = HIGH-VALUE
+029600    AND KEY-I2 NOT = HIGH-VALUE
+029610    AND KEY-I1-XX0001 = KEY-I2-XX0001
+029620    AND KEY-I1-YY0001 NOT = KEY-I2-YY0001
+029630       PERFORM 241-NEARMISS-COMPARE
+029640       IF NM-DIFF-CNT > ZERO
+029650          AND NM-DIFF-CNT NOT > NM-THRESHOLD
+029660             PERFORM 242-NEARMISS-WRITE
+029670       END-IF
+029680 END-IF.
+029690*
+029700 24-NEARMISS-CHECK-EXIT.
+029710 EXIT.
+029720****************************************************************
+029730* ＜近似キー比較＞ (2.4.1) *
+029740* ＹＹ0001を１バイトずつ比較し、不一致バイト数を求める。 *
+029750****************************************************************
+029760 241-NEARMISS-COMPARE SECTION.
+029770*
+029780 MOVE ZERO TO NM-DIFF-CNT.
+029790 PERFORM VARYING NM-SUB FROM 1 BY 1 UNTIL NM-SUB > 8
+029800    IF KEY-I1-YY0001(NM-SUB:1) NOT = KEY-I2-YY0001(NM-SUB:1)
+029810       COMPUTE NM-DIFF-CNT = NM-DIFF-CNT + 1
+029820    END-IF
+029830 END-PERFORM.
+029840*
+029850 241-NEARMISS-COMPARE-EXIT.
+029860 EXIT.
+029870****************************************************************
+029880* ＜近似キー診断書出＞ (2.4.2) *
+029890* 近似キー診断ファイルへ１組（両ファイルのキー）を書き出す。 *
+029900****************************************************************
+029910 242-NEARMISS-WRITE SECTION.
+029920*
+029930 MOVE SPACE TO N1-REC.
+029940 MOVE KEY-I1-XX0001 TO N1-XX0001.
+029950 MOVE KEY-I1-YY0001 TO N1-I1YY0001.
+029960 MOVE KEY-I2-YY0001 TO N1-I2YY0001.
+029970 MOVE KEY-I1-ZZ0001 TO N1-I1ZZ0001.
+029980 MOVE KEY-I2-ZZ0001 TO N1-I2ZZ0001.
+029990 MOVE NM-DIFF-CNT TO N1-DIFCNT.
+030000 WRITE N1-REC.
+030010 COMPUTE CTR-N1 = CTR-N1 + 1.
+030020*
+030030 242-NEARMISS-WRITE-EXIT.
+030040 EXIT.
