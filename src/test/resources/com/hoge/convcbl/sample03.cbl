@@ -12,7 +12,19 @@
 001100* *
 001200* 作成者 ：山田太郎 *
 001300* 作成日 ：1995.10.01 *
-001400* 変更履歴 ：1996.08.01 山田　ＸＸＸを追加 *
+001400* 変更履歴 ：1996.08.01 山田 ＸＸＸを追加 *
+001410*         ：2026.08.09 棚卸 部課コードによる第二ブレークを追加 *
+001420*         ：2026.08.09 棚卸 ヘッダの年月日を実行日付から編集するよう修正 *
+001430*         ：2026.08.09 棚卸 集計結果のＣＳＶ電子ファイル(OT02)出力を追加 *
+001440*         ：2026.08.09 棚卸 共通実行履歴ログへの書出を追加 *
+001450*         ：2026.08.09 棚卸 頁番号を通し番号化し、グループ番号を *
+001460*         　　　　　　　　　ヘッダに追加 *
+001470*         ：2026.08.09 棚卸 部課ブレークをXXX001内の入れ子に修正し、 *
+001480*         　　　　　　　　　部課計行と総合計の出力回数を是正 *
+001490*         ：2026.08.09 棚卸 明細件数(CTR-O1)の計上漏れを修正 *
+001495*         ：2026.08.09 棚卸 電子ファイル行の未使用域をスペース初期化 *
+001496*         ：2026.08.09 棚卸 頁番号を部課単位／ジョブ通算の２本立てに *
+001497*         　　　　　　　　　是正し、総合計行の部課欄を空白化 *
 001500* *
 001600****************************************************************
 001700 IDENTIFICATION DIVISION.
@@ -24,6 +36,8 @@
 002300 FILE-CONTROL.
 002300 SELECT IN01-FILE ASSIGN IN01.
 002400 SELECT OT01-FILE ASSIGN OT01.
+002410 SELECT OT02-FILE ASSIGN OT02.
+002420 SELECT LOG01-FILE ASSIGN LOG01.
 002500*
 002600 DATA DIVISION.
 002700 FILE SECTION.
@@ -34,6 +48,14 @@
 003200*
 003300 FD OT01-FILE.
 003500 01 O1-REC PIC X(300).
+003510*
+003520 FD OT02-FILE.
+003530 01 O2-REC PIC X(100).
+003540*
+003550 FD LOG01-FILE
+003560       BLOCK CONTAINS 0 RECORDS.
+003570 01 L1-REC.
+003580    COPY CTLLOG01 REPLACING ==()== BY ==L1-==.
 003600/
 003700 WORKING-STORAGE SECTION.
 005100*----ワークエリア----------------------------------------------*
@@ -41,163 +63,241 @@
 004100 03 CAN-AREA.
 004200 05 CAN-PGMID PIC X(08) VALUE "SAMPLE03".
 005500*
-005300　 　03 CNM-AREA. 005400　 　 05 CNM-O1-LINE-MAX PIC S9(04) BINARY VALUE 58.
+005300   03 CNM-AREA.
+005400    05 CNM-O1-LINE-MAX PIC S9(04) BINARY VALUE 58.
 005500*
 005600 03 CTR-AREA.
 005700 05 CTR-I1 PIC S9(09) PACKED-DECIMAL.
 005800 05 CTR-O1 PIC S9(09) PACKED-DECIMAL.
-005900 　 05 CTR-O1-PAGE 　 PIC S9(04) PACKED-DECIMAL.
-006000 　 05 CTR-O1-LINE 　 PIC S9(04) PACKED-DECIMAL.
+005810   05 CTR-O2 PIC S9(09) PACKED-DECIMAL.
+005900   05 CTR-O1-PAGE   PIC S9(04) PACKED-DECIMAL.
+005905   05 CTR-O1-PAGE-TOT PIC S9(04) PACKED-DECIMAL.
+005910   05 CTR-GRP-NO    PIC S9(04) PACKED-DECIMAL.
+006000   05 CTR-O1-LINE   PIC S9(04) PACKED-DECIMAL.
 006100*
-006200 　03 KEY-AREA.
-006300 　 05 KEY-NEW.
-006400 　 　07 KEY-NEW-XXX001 PIC X(04).
-006500 　 05 KEY-OLD.
-006600 　 　07 KEY-OLD-XXX001 PIC X(04).
+005650 03 DTE-AREA.
+005660   05 DTE-RUN-DATE.
+005670    07 DTE-RUN-YY PIC 9(04).
+005680    07 DTE-RUN-MM PIC 9(02).
+005690    07 DTE-RUN-DD PIC 9(02).
+005700*
+005710 03 O2-EDIT-AREA.
+005711   05 O2-EDIT-AAA001 PIC -(9)9.
+005712   05 O2-EDIT-BBB001 PIC -(9)9.
+005713   05 O2-EDIT-CCC001 PIC -(9)9.
+005720*
+006200  03 KEY-AREA.
+006300   05 KEY-NEW.
+006310    07 KEY-NEW-DEP0001 PIC X(04).
+006400    07 KEY-NEW-XXX001 PIC X(04).
+006500   05 KEY-OLD.
+006510    07 KEY-OLD-DEP0001 PIC X(04).
+006600    07 KEY-OLD-XXX001 PIC X(04).
 006700*
-006800 　03 MSG-AREA.
-006900 　 COPY VDISPMSG.
+006800  03 MSG-AREA.
+006900   COPY DISPMSG.
 007000*
-007100 　03 SUM-AREA.
-007200 　 　05 SUM-FIN-AAA001 　 PIC S9(09) BINARY SYNC.
-007300 　 　05 SUM-FIN-BBB001 　 PIC S9(09) BINARY SYNC.
-007400 　 　05 SUM-FIN-CCC001 　 PIC S9(09) BINARY SYNC.
-007500 　 　05 SUM-TOT-AAA001 　 PIC S9(09) BINARY SYNC.
-007600 　 　05 SUM-TOT-BBB001 　 PIC S9(09) BINARY SYNC.
-007700 　 　05 SUM-TOT-CCC001 　 PIC S9(09) BINARY SYNC.
+007100  03 SUM-AREA.
+007200    05 SUM-FIN-AAA001   PIC S9(09) BINARY SYNC.
+007300    05 SUM-FIN-BBB001   PIC S9(09) BINARY SYNC.
+007400    05 SUM-FIN-CCC001   PIC S9(09) BINARY SYNC.
+007500    05 SUM-TOT-AAA001   PIC S9(09) BINARY SYNC.
+007600    05 SUM-TOT-BBB001   PIC S9(09) BINARY SYNC.
+007700    05 SUM-TOT-CCC001   PIC S9(09) BINARY SYNC.
+007710    05 SUM-DEP-AAA001   PIC S9(09) BINARY SYNC.
+007720    05 SUM-DEP-BBB001   PIC S9(09) BINARY SYNC.
+007730    05 SUM-DEP-CCC001   PIC S9(09) BINARY SYNC.
 007800*
 007900*----ヘッダ１--------------------------------------------------*
 008000 01 O1-HEAD1.
-008100 03 FILLER 　 PIC X(10)
-008200 　 VALUE "(SAMPLE03)"
-008300 　 POSITION 3.
-008400 03 FILLER 　 PIC N(21)
-008500 VALUE NC"＊＊＊　金額集計表　＊＊＊"
-008600 　 MODE-1 POSITION 46.
-008700 03 O1-OP-DATE-YY 　 PIC ZZZ9 POSITION 114.
-008800 03 FILLER 　 PIC N(01)
-008900 　 VALUE NC"年" MODE-3.
-009000 03 O1-OP-DATE-MM 　 PIC Z9.
-009100 03 FILLER 　 PIC N(01)
-009200 　 VALUE NC"月" MODE-3.
-009300 03 O1-OP-DATE-DD 　 PIC Z9.
-009400 03 FILLER 　 PIC N(01)
-009500 　 VALUE NC"日" MODE-3.
-009600 03 O1-PAGE 　 PIC ZZZ9 POSITION 130.
-009700 03 FILLER 　 PIC N(01)
-009800 　 VALUE NC"頁" MODE-3.
+008100 03 FILLER   PIC X(10)
+008200   VALUE "(SAMPLE03)"
+008300   POSITION 3.
+008400 03 FILLER   PIC N(21)
+008500 VALUE NC"＊＊＊ 金額集計表 ＊＊＊"
+008600   MODE-1 POSITION 46.
+008700 03 O1-OP-DATE-YY   PIC ZZZ9 POSITION 114.
+008800 03 FILLER   PIC N(01)
+008900   VALUE NC"年" MODE-3.
+009000 03 O1-OP-DATE-MM   PIC Z9.
+009100 03 FILLER   PIC N(01)
+009200   VALUE NC"月" MODE-3.
+009300 03 O1-OP-DATE-DD   PIC Z9.
+009400 03 FILLER   PIC N(01)
+009500   VALUE NC"日" MODE-3.
+009600 03 O1-PAGE   PIC ZZZ9 POSITION 130.
+009700 03 FILLER   PIC N(01)
+009800   VALUE NC"頁" MODE-3.
+009810*
+009820 03 FILLER   PIC N(04)
+009830   VALUE NC"（通算" MODE-3 POSITION 140.
+009840 03 O1-PAGE-TOT   PIC ZZZ9.
+009850 03 FILLER   PIC N(02)
+009860   VALUE NC"頁）" MODE-3.
 009900*
 010000*----ヘッダ２--------------------------------------------------*
 010100 01 O1-HEAD2.
-010200 　　　03 O1-CODE1　　 PIC ZZZ9 POSITION 5.
+010200    03 O1-CODE1   PIC ZZZ9 POSITION 5.
 010300*
-010400*----ヘッダ３--------------------------------------------------*
-010500 01 O1-HEAD3.
-010600 　　　03 O1-CODE2　　 PIC X(NN) POSITION 5.
+010400*----ヘッダ３－１（部課）----------------------------------------*
+010410 01 O1-HEAD31.
+010420    03 O1-DEP-CODE   PIC X(04) POSITION 5.
+010421    03 FILLER   PIC N(03)
+010422      VALUE NC"グループ"
+010423      MODE-3 POSITION 10.
+010424    03 O1-GRP-NO   PIC ZZZ9 POSITION 22.
+010430*
+010440*----ヘッダ３－２（XXX001）----------------------------------------*
+010500 01 O1-HEAD32.
+010600    03 O1-CODE2   PIC X(04) POSITION 5.
 010700*
 010800*----明細１----------------------------------------------------*
 010900 01 O1-MEISAI1.
-011000　　　03 O1-MEISAI11 　 　 PIC X(NN) POSITION 2.
-011100 　　　03 O1-MEISAI12 　 　 PIC N(NN) MODE-2　POSITION 12.
-011200 　　　03 O1-MEISAI13 　 　 PIC X(NN) POSITION 47.
+011000   03 O1-MEISAI11     PIC X(10) POSITION 2.
+011100    03 O1-MEISAI12     PIC X(10) MODE-2 POSITION 12.
+011200    03 O1-MEISAI13     PIC X(10) POSITION 47.
 011300*
 011400*----明細２----------------------------------------------------*
 011500 01 O1-MEISAI2.
-011600 　　　03 FILLER 　 　 PIC N(05)
-011700 　　　 　 　 VALUE NC"＊営業部計"
-011800 　　　 　 　 MODE-2 POSITION 79.
-011900 　　　03 O1-SUM-TOT-AAA001 　 　 PIC ZZZ,ZZZ,ZZ9
+011600    03 FILLER     PIC N(05)
+011700         VALUE NC"＊営業部計"
+011800         MODE-2 POSITION 79.
+011900    03 O1-SUM-TOT-AAA001     PIC ZZZ,ZZZ,ZZ9
 011900 POSITION 94.
-012000 　　　03 O1-SUM-TOT-BBB001 　 　 PIC ZZZ,ZZZ,ZZ9
+012000    03 O1-SUM-TOT-BBB001     PIC ZZZ,ZZZ,ZZ9
 012010 POSITION 103.
-012100 　03 O1-SUM-TOT-CCC001 　 　 PIC ZZZ,ZZZ,ZZ9
+012100  03 O1-SUM-TOT-CCC001     PIC ZZZ,ZZZ,ZZ9
 012110 POSITION 113.
+012150*
+012160*----部課計行--------------------------------------------------*
+012170 01 O1-MEISAI-DEP.
+012180    03 FILLER     PIC N(05)
+012190         VALUE NC"＊部課合計"
+012200         MODE-2 POSITION 79.
+012210    03 O1-SUM-DEP-AAA001     PIC ZZZ,ZZZ,ZZ9
+012220 POSITION 94.
+012230    03 O1-SUM-DEP-BBB001     PIC ZZZ,ZZZ,ZZ9
+012240 POSITION 103.
+012250  03 O1-SUM-DEP-CCC001     PIC ZZZ,ZZZ,ZZ9
+012260 POSITION 113.
 012200*
 012300*----明細３----------------------------------------------------*
 012400 01 O1-MEISAI3.
-012500　　　03 FILLER　　　　　　　　　　　　PIC N(05)
-012600　　　　　　　　　　　　　　　　　　　　　VALUE NC"＊＊総合計"
-012700　　　　　　　　　　　　　　　　　　　　　MODE-2 POSITION 79.
-012800　　　03 O1-SUM-FIN-AAA001　　　　　　PIC ZZZ,ZZZ,ZZ9
-012810　　　　　　　　　　　　　　　　　　　　　POSITION 94.
-012900　　　03 O1-SUM-FIN-BBB001　　　　　　PIC ZZZ,ZZZ,ZZ9
-012910　　　　　　　　　　　　　　　　　　　　　POSITION 103.
-013000　　　03 O1-SUM-FIN-CCC001　　　　　　PIC ZZZ,ZZZ,ZZ9.
-013010　　　　　　　　　　　　　　　　　　　　　POSITION 113.
+012500   03 FILLER            PIC N(05)
+012600                     VALUE NC"＊＊総合計"
+012700                     MODE-2 POSITION 79.
+012800   03 O1-SUM-FIN-AAA001      PIC ZZZ,ZZZ,ZZ9
+012810                     POSITION 94.
+012900   03 O1-SUM-FIN-BBB001      PIC ZZZ,ZZZ,ZZ9
+012910                     POSITION 103.
+013000   03 O1-SUM-FIN-CCC001      PIC ZZZ,ZZZ,ZZ9.
+013010                     POSITION 113.
 013100*
 013200/
 013300 PROCEDURE DIVISION.
 013400****************************************************************
-013500* SAMPLE03 　 　　　　　　　 　　 　　　(0.0)　　 　 　　 *
+013500* SAMPLE03                 (0.0)        *
 013600****************************************************************
-013700　00-SAMPLE03 SECTION.
+013700 00-SAMPLE03 SECTION.
 013800*
-013900　　　PERFORM 10-INIT.
-014000　　　PERFORM UNTIL ( KEY-NEW = HIGH-VALUE )
-014100　　　　　PERFORM 20-INIT
-014200　　　　　PERFORM UNTIL ( KEY-NEW = HIGH-VALUE )
-014300　　　　　　　PERFORM 30-INIT
-014400　　　　　　　PERFORM UNTIL ( KEY-NEW-XXX001
-014500　　　　　　　　　　　　　　　　NOT = KEY-OLD-XXX001 )
-014600　　　　　　　　　PERFORM 40-MAIN
-014700　　　　　　　END-PERFORM
-014800　　　　　　　PERFORM 50-END
-014900　　　　　END-PERFORM
-015000　　　　　PERFORM 60-END
-015100　　　END-PERFORM.
-015200　　　PERFORM 70-END.
+013900   PERFORM 10-INIT.
+014000   PERFORM UNTIL ( KEY-NEW = HIGH-VALUE )
+014300     PERFORM 30-INIT
+014400       PERFORM UNTIL ( KEY-NEW-XXX001
+014500                NOT = KEY-OLD-XXX001 )
+014100         PERFORM 20-INIT
+014200         PERFORM UNTIL ( KEY-NEW-DEP0001
+014210                  NOT = KEY-OLD-DEP0001 )
+014211                  OR ( KEY-NEW-XXX001
+014212                  NOT = KEY-OLD-XXX001 )
+014600           PERFORM 40-MAIN
+014700         END-PERFORM
+014750         PERFORM 45-DEP-END
+014900       END-PERFORM
+014800     PERFORM 50-END
+015100   END-PERFORM.
+015000   PERFORM 60-END.
+015200   PERFORM 70-END.
 015300*
 015400 00-SAMPLE03-EXIT.
-015500　　EXIT PROGRAM.
+015500  EXIT PROGRAM.
 015600****************************************************************
-015700* ＜初期処理＞ 　　 　　　(1.0) 　　　　　　 *
-015800* 　 領域の初期クリア、入出力ファイルをオープンする。 　　　 *
-015900* 　　 　　　　　　 *
+015700* ＜初期処理＞       (1.0)        *
+015800*   領域の初期クリア、入出力ファイルをオープンする。     *
+015900*           *
 016000****************************************************************
 016100 10-INIT SECTION.
 016200*
 016300*----ファイルＯＰＥＮ------------------------------------------*
 016400 OPEN INPUT IN01-FILE.
-016500 OPEN OUTPUT OT01-FILE.
+016500 OPEN OUTPUT OT01-FILE
+016510                  OT02-FILE.
 016600*
+016610*----入力ファイル１のＲＥＡＤ----------------------------------*
+016620 PERFORM 11-READ.
+016630*
+016640*----実行日付のヘッダ編集----------------------------------------*
+016650 ACCEPT DTE-RUN-DATE FROM DATE YYYYMMDD.
+016660 MOVE DTE-RUN-YY TO O1-OP-DATE-YY.
+016670 MOVE DTE-RUN-MM TO O1-OP-DATE-MM.
+016680 MOVE DTE-RUN-DD TO O1-OP-DATE-DD.
+016685*
+016686*----頁番号(通算)／グループ番号の初期化(ジョブ単位で通し番号)------*
+016687 MOVE ZERO TO CTR-O1-PAGE-TOT.
+016688 MOVE ZERO TO CTR-GRP-NO.
+016689*
+016691*----総合計行の初期化(ジョブ単位で１回のみ)--------------------*
+016692 MOVE ZERO TO SUM-FIN-AAA001
+016693         SUM-FIN-BBB001
+016694         SUM-FIN-CCC001.
+016690*
 017300 10-INIT-EXIT.
 017400 EXIT.
 017500****************************************************************
-017600* ＜ファイルＲＥＡＤ処理＞　　　 　 　　　(1.1) 　　　　　　 *
-017700* 　 標準入力ファイル１をＲＥＡＤする。 　　　 　 　　　 *
-017800* 　　 　　　　　　 *
+017600* ＜ファイルＲＥＡＤ処理＞         (1.1)        *
+017700*   標準入力ファイル１をＲＥＡＤする。           *
+017800*           *
 017900****************************************************************
 018000 11-READ SECTION.
 018100*
-018200　　　READ IN01-FILE
-018300　　　　AT END
-018400　　　　　MOVE HIGH-VALUE TO KEY-NEW
-018500　　　　NOT AT END
-018600　　　　　COMPUTE CTR-I1 = CTR-I1 + 1
-018700　　　END-READ.
+018200   READ IN01-FILE
+018300    AT END
+018400     MOVE HIGH-VALUE TO KEY-NEW
+018500    NOT AT END
+018600     COMPUTE CTR-I1 = CTR-I1 + 1
+018610     MOVE I1-DEP0001 TO KEY-NEW-DEP0001
+018620     MOVE I1-XXX001 TO KEY-NEW-XXX001
+018700   END-READ.
 018800*
 018900 11-READ-EXIT.
-019000　　　EXIT.
+019000   EXIT.
 019100****************************************************************
-019200* ＜合計行の初期化＞　　　 　 　 　 　　　(2.0) 　　　 *
-019300* 　　　　　　　 *
+019200* ＜合計行の初期化＞             (2.0)     *
+019300*         *
 019400* *
 019500****************************************************************
 019600 20-INIT SECTION.
 019700*
-019800*----ページ初期化----------------------------------------------*
-019900 MOVE ZERO TO CTR-O1-PAGE.
+019800*----グループ番号の採番(頁番号はジョブ単位の通し番号のまま)--------*
+019900 COMPUTE CTR-GRP-NO = CTR-GRP-NO + 1.
+019910*----部課単位の頁番号初期化----------------------------------------*
+019920 MOVE ZERO TO CTR-O1-PAGE.
 020000*
-020100*----合計行の初期化--------------------------------------------*
-020200　　　MOVE ZERO TO SUM-FIN-AAA001
-020300　　　　　　　　　　　SUM-FIN-BBB001
-020400　　　　　　　　　　　SUM-FIN-CCC001.
+020100*----部課計行の初期化--------------------------------------------*
+020200   MOVE ZERO TO SUM-DEP-AAA001
+020300           SUM-DEP-BBB001
+020400           SUM-DEP-CCC001.
+020410*
+020420*----部課ブレークキーの確立--------------------------------------*
+020430   MOVE KEY-NEW-DEP0001 TO KEY-OLD-DEP0001.
+020440   MOVE KEY-OLD-DEP0001 TO O1-DEP-CODE.
+020450   MOVE CTR-GRP-NO TO O1-GRP-NO.
 020500*
 020600 20-INIT-EXIT.
 020700 EXIT.
 020800****************************************************************
-020900* ＜Ｘ計行の初期化＞　 (3.0) *
-021000* 　　　　 *
+020900* ＜Ｘ計行の初期化＞  (3.0) *
+021000*      *
 021100* *
 021200****************************************************************
 021300 30-INIT SECTION.
@@ -206,35 +306,105 @@
 021600 MOVE CNM-O1-LINE-MAX TO CTR-O1-LINE.
 021700*
 021800*----Ｘ計行の初期化--------------------------------------------*
-021900　　　MOVE　　　　　　　ZERO TO SUM-TOT-AAA001
-022000　　　　　　　　　　　　　　　　　SUM-TOT-BBB001
-022100　　　　　　　　　　　　　　　　　SUM-TOT-CCC001.
+021900   MOVE       ZERO TO SUM-TOT-AAA001
+022000                 SUM-TOT-BBB001
+022100                 SUM-TOT-CCC001.
 022200*
-022300　　　MOVE　　　　　　KEY-NEW TO KEY-OLD.
+022300   MOVE      KEY-NEW-XXX001 TO KEY-OLD-XXX001.
+022310   MOVE      KEY-OLD-XXX001 TO O1-CODE2.
 022400*
 022500 30-INIT-EXIT.
 022600 EXIT.
 022700****************************************************************
-022800* ＜主処理＞　 (4.0) *
-022900* 　　　　 *
+022800* ＜主処理＞  (4.0) *
+022900*      *
 023000* *
 023100****************************************************************
 023200 40-MAIN SECTION.
 023300*
 023400*----改ページ判定----------------------------------------------*
-023500　　　IF CTR-O1-LINE + 1 > CNM-O1-LINE-MAX
-023600　　　　　PERFORM 99-NEWPAGE
-023700　　　END-IF.
-023800　　　WRITE O1-REC FROM O1-MEISAI1 AFTER 1.
-023900　　　COMPUTE CTR-O1-LINE = CTR-O1-LINE + 1.
+023500   IF CTR-O1-LINE + 1 > CNM-O1-LINE-MAX
+023600     PERFORM 99-NEWPAGE
+023700   END-IF.
+023800   WRITE O1-REC FROM O1-MEISAI1 AFTER 1.
+023900   COMPUTE CTR-O1-LINE = CTR-O1-LINE + 1.
+023910   COMPUTE CTR-O1 = CTR-O1 + 1.
 024000*
-024100*----ＺＺＺＺ計加算--------------------------------------------*
-024200 COMPUTE SUM-TOT-AAA001 = SUM-TOT-AAA001 + I1-AAA001.
-024400 COMPUTE SUM-TOT-BBB001 = SUM-TOT-BBB001 + I1-BBB001.
-024600 COMPUTE SUM-TOT-CCC001 = SUM-TOT-CCC001 + I1-CCC001.
+024100*----部課計加算------------------------------------------------*
+024200 COMPUTE SUM-DEP-AAA001 = SUM-DEP-AAA001 + I1-AAA001.
+024400 COMPUTE SUM-DEP-BBB001 = SUM-DEP-BBB001 + I1-BBB001.
+024600 COMPUTE SUM-DEP-CCC001 = SUM-DEP-CCC001 + I1-CCC001.
+024700*
+024610*----電子ファイルへの明細行出力----------------------------------*
+024615 MOVE SPACE TO O2-REC.
+024620 MOVE I1-AAA001 TO O2-EDIT-AAA001.
+024630 MOVE I1-BBB001 TO O2-EDIT-BBB001.
+024640 MOVE I1-CCC001 TO O2-EDIT-CCC001.
+024650 STRING "D"              DELIMITED BY SIZE
+024660        ","              DELIMITED BY SIZE
+024670        I1-DEP0001       DELIMITED BY SIZE
+024680        ","              DELIMITED BY SIZE
+024690        I1-XXX001        DELIMITED BY SIZE
+024691        ","              DELIMITED BY SIZE
+024692        O2-EDIT-AAA001   DELIMITED BY SIZE
+024693        ","              DELIMITED BY SIZE
+024694        O2-EDIT-BBB001   DELIMITED BY SIZE
+024695        ","              DELIMITED BY SIZE
+024696        O2-EDIT-CCC001   DELIMITED BY SIZE
+024697   INTO O2-REC.
+024698 WRITE O2-REC.
+024699 COMPUTE CTR-O2 = CTR-O2 + 1.
+024710*----次レコードのＲＥＡＤ------------------------------------------*
+024720 PERFORM 11-READ.
 024800*
 024900 40-MAIN-EXIT.
 025000 EXIT.
+024950****************************************************************
+024960* ＜部課計行の印刷＞       (4.5)        *
+024970*           *
+024980*           *
+024990****************************************************************
+024995 45-DEP-END SECTION.
+024996*
+024997*----編集------------------------------------------------------*
+024998 MOVE SUM-DEP-AAA001 TO O1-SUM-DEP-AAA001.
+024999 MOVE SUM-DEP-BBB001 TO O1-SUM-DEP-BBB001.
+025000 MOVE SUM-DEP-CCC001 TO O1-SUM-DEP-CCC001.
+025001*
+025002*----改ページ判定／部課計行の印刷--------------------------------*
+025003 IF CTR-O1-LINE + 1 > CNM-O1-LINE-MAX
+025004   PERFORM 99-NEWPAGE
+025005 END-IF.
+025006 WRITE O1-REC FROM O1-MEISAI-DEP AFTER 1.
+025007 COMPUTE CTR-O1-LINE = CTR-O1-LINE + 1.
+025008*
+025009*----Ｘ計への合計加算--------------------------------------------*
+025010 COMPUTE SUM-TOT-AAA001 = SUM-TOT-AAA001 + SUM-DEP-AAA001.
+025011 COMPUTE SUM-TOT-BBB001 = SUM-TOT-BBB001 + SUM-DEP-BBB001.
+025012 COMPUTE SUM-TOT-CCC001 = SUM-TOT-CCC001 + SUM-DEP-CCC001.
+025013*
+025014*----電子ファイルへの部課計行出力----------------------------------*
+025015 MOVE SPACE TO O2-REC.
+025016 MOVE SUM-DEP-AAA001 TO O2-EDIT-AAA001.
+025017 MOVE SUM-DEP-BBB001 TO O2-EDIT-BBB001.
+025018 MOVE SUM-DEP-CCC001 TO O2-EDIT-CCC001.
+025019 STRING "G"              DELIMITED BY SIZE
+025020        ","              DELIMITED BY SIZE
+025021        KEY-OLD-DEP0001  DELIMITED BY SIZE
+025022        ","              DELIMITED BY SIZE
+025023        KEY-OLD-XXX001   DELIMITED BY SIZE
+025024        ","              DELIMITED BY SIZE
+025025        O2-EDIT-AAA001   DELIMITED BY SIZE
+025026        ","              DELIMITED BY SIZE
+025027        O2-EDIT-BBB001   DELIMITED BY SIZE
+025028        ","              DELIMITED BY SIZE
+025029        O2-EDIT-CCC001   DELIMITED BY SIZE
+025030   INTO O2-REC.
+025031 WRITE O2-REC.
+025032 COMPUTE CTR-O2 = CTR-O2 + 1.
+025033*
+025034 45-DEP-END-EXIT.
+025035 EXIT.
 025100****************************************************************
 025200* ＜ＸＸＸＸ計行の印刷＞ (5.0) *
 025300* *
@@ -255,9 +425,29 @@
 026800 COMPUTE CTR-O1-LINE = CTR-O1-LINE + 1.
 026900*
 027000*----合計加算--------------------------------------------------*
-027100 COMPUTE　SUM-FIN-AAA001　=　SUM-FIN-AAA001　+　SUM-TOT-AAA001.
-027300 COMPUTE　SUM-FIN-BBB001　=　SUM-FIN-BBB001　+　SUM-TOT-BBB001.
-027500 COMPUTE　SUM-FIN-CCC001　=　SUM-FIN-CCC001　+　SUM-TOT-CCC001.
+027100 COMPUTE SUM-FIN-AAA001 = SUM-FIN-AAA001 + SUM-TOT-AAA001.
+027300 COMPUTE SUM-FIN-BBB001 = SUM-FIN-BBB001 + SUM-TOT-BBB001.
+027500 COMPUTE SUM-FIN-CCC001 = SUM-FIN-CCC001 + SUM-TOT-CCC001.
+027600*
+027610*----電子ファイルへのＸＸＸＸ計行出力------------------------------*
+027620 MOVE SPACE TO O2-REC.
+027621 MOVE SUM-TOT-AAA001 TO O2-EDIT-AAA001.
+027630 MOVE SUM-TOT-BBB001 TO O2-EDIT-BBB001.
+027640 MOVE SUM-TOT-CCC001 TO O2-EDIT-CCC001.
+027650 STRING "S"              DELIMITED BY SIZE
+027660        ","              DELIMITED BY SIZE
+027670        KEY-OLD-DEP0001  DELIMITED BY SIZE
+027680        ","              DELIMITED BY SIZE
+027690        KEY-OLD-XXX001   DELIMITED BY SIZE
+027691        ","              DELIMITED BY SIZE
+027692        O2-EDIT-AAA001   DELIMITED BY SIZE
+027693        ","              DELIMITED BY SIZE
+027694        O2-EDIT-BBB001   DELIMITED BY SIZE
+027695        ","              DELIMITED BY SIZE
+027696        O2-EDIT-CCC001   DELIMITED BY SIZE
+027697   INTO O2-REC.
+027698 WRITE O2-REC.
+027699 COMPUTE CTR-O2 = CTR-O2 + 1.
 027700*
 027800 50-END-EXIT.
 027900 EXIT.
@@ -272,6 +462,24 @@
 028800 MOVE SUM-FIN-AAA001 TO O1-SUM-FIN-AAA001.
 028900 MOVE SUM-FIN-BBB001 TO O1-SUM-FIN-BBB001.
 029000 MOVE SUM-FIN-CCC001 TO O1-SUM-FIN-CCC001.
+029010*
+029020*----電子ファイルへの合計行出力------------------------------------*
+029025 MOVE SPACE TO O2-REC.
+029030 MOVE SUM-FIN-AAA001 TO O2-EDIT-AAA001.
+029040 MOVE SUM-FIN-BBB001 TO O2-EDIT-BBB001.
+029050 MOVE SUM-FIN-CCC001 TO O2-EDIT-CCC001.
+029060 STRING "T"              DELIMITED BY SIZE
+029070        ","              DELIMITED BY SIZE
+029090        ","              DELIMITED BY SIZE
+029091        ","              DELIMITED BY SIZE
+029092        O2-EDIT-AAA001   DELIMITED BY SIZE
+029093        ","              DELIMITED BY SIZE
+029094        O2-EDIT-BBB001   DELIMITED BY SIZE
+029095        ","              DELIMITED BY SIZE
+029096        O2-EDIT-CCC001   DELIMITED BY SIZE
+029097   INTO O2-REC.
+029098 WRITE O2-REC.
+029099 COMPUTE CTR-O2 = CTR-O2 + 1.
 029100*
 029200*----改ページ判定／合計行の印刷--------------------------------*
 029300 IF CTR-O1-LINE + 1 > CNM-O1-LINE-MAX
@@ -282,22 +490,50 @@
 029800 60-END-EXIT.
 029900 EXIT.
 030000****************************************************************
-030100* ＜終了処理＞　　 　 　　　　　 　 　　　(7.0) 　　　　　　 *
-030200* 　 入出力ファイルをＣＬＯＳＥする。　　　　　　 　 　　　 *
-030300* 　　 　　　　　　 *
+030100* ＜終了処理＞                (7.0)        *
+030200*   入出力ファイルをＣＬＯＳＥする。             *
+030300*           *
 030400****************************************************************
 030500 70-END SECTION.
 030600*
 030700*----ファイルのＣＬＯＳＥ--------------------------------------*
 030800 CLOSE IN01-FILE
-030900 OT01-FILE.
+030900      OT01-FILE
+030910      OT02-FILE.
 032000*
+032010*----実行履歴ログの書出----------------------------------------*
+032020 PERFORM 71-LOG-WRITE.
+032030*
 032100 70-END-EXIT.
 032200 EXIT.
+032210****************************************************************
+032220* ＜実行履歴ログ書出＞        (7.1)        *
+032230*   プログラムＩＤ・実行日時・入出力件数を共通の実行履歴ログ  *
+032240*   ファイルへ１レコード追記する。              *
+032250****************************************************************
+032260 71-LOG-WRITE SECTION.
+032270*
+032280 INITIALIZE L1-REC.
+032290 MOVE CAN-PGMID TO L1-LOGPGM.
+032300 ACCEPT L1-LOGDATE FROM DATE YYYYMMDD.
+032310 ACCEPT L1-LOGTIME FROM TIME.
+032320 MOVE ZERO TO L1-LOGRTNCD.
+032330 MOVE "CTRI1" TO L1-LOGCTRLBL(1).
+032340 MOVE CTR-I1 TO L1-LOGCTRVAL(1).
+032350 MOVE "CTRO1" TO L1-LOGCTRLBL(2).
+032360 MOVE CTR-O1 TO L1-LOGCTRVAL(2).
+032370 MOVE "CTRO2" TO L1-LOGCTRLBL(3).
+032380 MOVE CTR-O2 TO L1-LOGCTRVAL(3).
+032390 OPEN EXTEND LOG01-FILE.
+032400 WRITE L1-REC.
+032410 CLOSE LOG01-FILE.
+032420*
+032430 71-LOG-WRITE-EXIT.
+032440 EXIT.
 032300****************************************************************
-032400* ＜改ページ＞　　 　 　　　　　 　 　　　(9.9) 　　　　　　 *
-032500* 　 改ページ処理を行う。 　　　　　　 　 　　　 *
-032600* 　　 　　　　　　 *
+032400* ＜改ページ＞                (9.9)        *
+032500*   改ページ処理を行う。              *
+032600*           *
 032700****************************************************************
 032800 99-NEWPAGE SECTION.
 032900*
@@ -305,6 +541,8 @@
 033100 MOVE ZERO TO CTR-O1-LINE.
 033200 COMPUTE CTR-O1-PAGE = CTR-O1-PAGE + 1.
 033300 MOVE CTR-O1-PAGE TO O1-PAGE.
+033310 COMPUTE CTR-O1-PAGE-TOT = CTR-O1-PAGE-TOT + 1.
+033320 MOVE CTR-O1-PAGE-TOT TO O1-PAGE-TOT.
 033400*
 033500*----改ページ処理----------------------------------------------*
 033600 MOVE SPACE TO O1-REC.
