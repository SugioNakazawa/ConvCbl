@@ -0,0 +1,398 @@
+000000* SAMPLE04 LEVEL=1 DATE=2026.08.09
+000100****************************************************************
+000200* *
+000300* サブシステム名：資材所要量計画 *
+000400* *
+000500* モジュール名 ：標準マスタ　入力チェック *
+000600* *
+000700* モジュールＩＤ：SAMPLE04 *
+000800* *
+000900* 機能概要 ：標準マスタ(AAA001)を読み込み、カテゴリコード *
+001000* ：(AA0001)と各種キー項目(XX0001/YY0001)の妥当性を *
+001010* ：チェックする。正常レコードはＯＴ０１へ、エラー *
+001020* ：レコードはエラー理由コードを付与してＯＴ０２へ *
+001030* ：出力する。 *
+001100* *
+001200* 作成者 ：棚卸 *
+001300* 作成日 ：2026.08.09 *
+001400* 変更履歴 ：2026.08.09 棚卸 振分先コントロール域を共有マスタの *
+001410* 　　　　　　　　　最大行数(９行)に合わせて拡張。突合表示も *
+001420* 　　　　　　　　　出力件数合計を計算して表示するよう是正。 *
+001430* 　　　　　　　　　2026.08.09 棚卸 コントロール件数がテーブル *
+001440* 　　　　　　　　　容量を超過した場合の異常検出を追加。 *
+001450* 　　　　　　　　　2026.08.09 棚卸 カテゴリコード検索を実取込 *
+001460* 　　　　　　　　　件数分に限定し、未使用域との誤マッチを防止。 *
+001470* 　　　　　　　　　理由メッセージ域を桁あふれしない長さに拡張。 *
+001500* *
+001600****************************************************************
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID. SAMPLE04.
+001900*
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300    SELECT IN01-FILE ASSIGN IN01.
+002310    SELECT CTL01-FILE ASSIGN CTL01.
+002320    SELECT LOG01-FILE ASSIGN LOG01.
+002400    SELECT OT01-FILE ASSIGN OT01.
+002410    SELECT OT02-FILE ASSIGN OT02.
+002500/
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD IN01-FILE
+002900       BLOCK CONTAINS 0 RECORDS.
+003000 01 I1-REC.
+003100    COPY AAA001 REPLACING ==()== BY ==I1-==.
+003200*
+003210 FD CTL01-FILE
+003220       BLOCK CONTAINS 0 RECORDS.
+003230 01 C1-REC.
+003240    COPY CTLRTE01 REPLACING ==()== BY ==C1-==.
+003250*
+003260 FD LOG01-FILE
+003270       BLOCK CONTAINS 0 RECORDS.
+003280 01 L1-REC.
+003290    COPY CTLLOG01 REPLACING ==()== BY ==L1-==.
+003295*
+003300 FD OT01-FILE.
+003400 01 O1-REC.
+003500     COPY AAA001 REPLACING ==()== BY ==O1-==.
+003510*
+003520*----エラー(未妥当)レコード　標準マスタ項目＋エラー理由--------*
+003530 FD OT02-FILE.
+003540 01 O2-REC.
+003550     COPY AAA001 REPLACING ==()== BY ==O2-==.
+003560     05 O2-RSNCD                PIC 9(02).
+003570     05 O2-RSNMSG               PIC X(24).
+003600/
+002400 WORKING-STORAGE SECTION.
+002500*
+003900*----ワークエリア----------------------------------------------*
+004000 01 WRK-AREA.
+004100    03 CAN-AREA.
+004200       05 CAN-PGMID PIC X(08) VALUE "SAMPLE04".
+004300    03 CTR-AREA.
+004400       05 CTR-I1 PIC S9(09) PACKED-DECIMAL.
+004500       05 CTR-O1 PIC S9(09) PACKED-DECIMAL.
+004510       05 CTR-O2 PIC S9(09) PACKED-DECIMAL.
+004515       05 CTR-O-TOTAL PIC S9(09) PACKED-DECIMAL.
+004100    03 KEY-AREA.
+004200       05 KEY-NEW PIC X(01).
+002700    03 MSG-AREA.
+002800       COPY DISPMSG.
+004600*
+004610*----振分先コントロール領域(カテゴリコード妥当性チェック用)--------*
+004620 01 CTL-AREA.
+004630    03 CTL-CNT PIC S9(04) BINARY VALUE ZERO.
+004640    03 CTL-EOF-SW PIC X(01) VALUE "N".
+004650       88 CTL-EOF VALUE "Y".
+004655    03 CTL-OVERFLOW-SW PIC X(01) VALUE "N".
+004656       88 CTL-OVERFLOW VALUE "Y".
+004660    03 CTL-TAB OCCURS 1 TO 9 TIMES DEPENDING ON CTL-CNT
+004661                              INDEXED BY CTL-IDX.
+004670       05 CTL-CATEGORY-CD PIC 9(01).
+004680       05 CTL-BUCKET-NO PIC 9(01).
+004692*
+004693*----リターンコード領域------------------------------------------*
+004694 01 RTN-AREA.
+004695    03 RTN-CODE PIC S9(02) VALUE ZERO.
+004696*
+004697*----妥当性チェック領域--------------------------------------------*
+004698 01 VLD-AREA.
+004699    03 VLD-SW PIC X(01) VALUE "Y".
+004700       88 VLD-OK VALUE "Y".
+004701       88 VLD-NG VALUE "N".
+004702    03 VLD-RSN-CD PIC 9(02) VALUE ZERO.
+004703    03 VLD-RSN-MSG PIC X(24) VALUE SPACE.
+006900/
+007000 PROCEDURE DIVISION.
+007100****************************************************************
+007200* SAMPLE04 (0.0) *
+007300****************************************************************
+007400 00-SAMPLE04 SECTION.
+007100*
+007500    PERFORM 10-INIT.
+007700    PERFORM 20-MAIN
+008000       UNTIL KEY-NEW = HIGH-VALUE.
+008100    PERFORM 30-END.
+008200*
+008300 00-SAMPLE04-EXIT.
+008400    EXIT PROGRAM.
+008500/***************************************************************
+008600* ＜初期処理＞ (1.0) *
+008700* 領域の初期クリア、入出力ファイルをオープンする。 *
+008800* *
+008900****************************************************************
+009000 10-INIT SECTION.
+009100*
+008000*----ワークエリアの初期化--------------------------------------*
+008100 MOVE LOW-VALUE TO KEY-NEW.
+008200 MOVE ZERO TO CTR-AREA.
+008210*
+008220*----カテゴリコード妥当性チェックテーブルの取込------------------*
+008230 PERFORM 12-CTL-LOAD.
+007500*
+007600*----ファイルＯＰＥＮ------------------------------------------*
+007700 OPEN INPUT IN01-FILE.
+007800 OPEN OUTPUT OT01-FILE
+007800                   OT02-FILE.
+007500*
+008220*----入力ファイルのＲＥＡＤ------------------------------------*
+008230 PERFORM 11-READ.
+012100*
+012200 10-INIT-EXIT.
+012300 EXIT.
+012400****************************************************************
+012500* ＜ＲＥＡＤ処理＞ (1.1) *
+012600* 入力ファイルをＲＥＡＤする。 *
+012700* *
+012800****************************************************************
+012900 11-READ SECTION.
+013000*
+009400    READ IN01-FILE
+009500      AT END
+009600        MOVE HIGH-VALUE TO KEY-NEW
+009700      NOT AT END
+009800        COMPUTE CTR-I1 = CTR-I1 + 1
+009900    END-READ.
+014000*
+014100 11-READ-EXIT.
+014200 EXIT.
+014210****************************************************************
+014220* ＜妥当性チェックテーブル取込＞ (1.2) *
+014230* 振分先コントロールファイル(CTL01-FILE)を全件読み込み、 *
+014240* 有効なカテゴリコードの一覧としてテーブルに保持する。 *
+014250****************************************************************
+014270 12-CTL-LOAD SECTION.
+014280*
+014290 MOVE ZERO TO CTL-CNT.
+014300 MOVE "N" TO CTL-EOF-SW.
+014305 MOVE "N" TO CTL-OVERFLOW-SW.
+014310 OPEN INPUT CTL01-FILE.
+014320 PERFORM 121-CTL-READ UNTIL CTL-EOF.
+014330 CLOSE CTL01-FILE.
+014335*
+014336*----振分先コントロール件数超過のチェック--------------------------*
+014337 IF CTL-OVERFLOW
+014338    MOVE 95 TO RTN-CODE
+014339    MOVE SPACE TO MSG-REC
+014341    MOVE CAN-PGMID TO MSG-PROGRAM-ID
+014342    MOVE 1 TO MSG-TBL-NUM
+014343    MOVE "CTLOV" TO MSG-MESSAGE-B(1)
+014344    MOVE CTL-CNT TO MSG-REC-CTR(1)
+014345    CALL "AAAAMSG" USING MSG-AREA
+014346 END-IF.
+014340*
+014350 12-CTL-LOAD-EXIT.
+014360 EXIT.
+014370****************************************************************
+014380* ＜妥当性チェックテーブルＲＥＡＤ＞ (1.2.1) *
+014390* *
+014400****************************************************************
+014410 121-CTL-READ SECTION.
+014420*
+014430 READ CTL01-FILE
+014440    AT END
+014450       MOVE "Y" TO CTL-EOF-SW
+014460    NOT AT END
+014470       COMPUTE CTL-CNT = CTL-CNT + 1
+014475       IF CTL-CNT > 9
+014476          MOVE "Y" TO CTL-OVERFLOW-SW
+014477       ELSE
+014480          SET CTL-IDX TO CTL-CNT
+014490          MOVE C1-CATCD TO CTL-CATEGORY-CD(CTL-IDX)
+014500          MOVE C1-BKTNO TO CTL-BUCKET-NO(CTL-IDX)
+014505       END-IF
+014510 END-READ.
+014520*
+014530 121-CTL-READ-EXIT.
+014540 EXIT.
+014700****************************************************************
+014800* ＜主処理＞ (2.0) *
+014900* レコードの妥当性をチェックし、正常／エラーに振り分ける。 *
+015000* *
+015100****************************************************************
+015200 20-MAIN SECTION.
+015300*
+015400*----妥当性チェック----------------------------------------------*
+015500 PERFORM 13-VALIDATE.
+015600*
+015700*----正常／エラーの振り分け＆出力ファイルのＷＲＩＴＥ------------*
+015800 IF VLD-OK
+015900    PERFORM 21-WRITE
+016000 ELSE
+016100    PERFORM 22-WRITE
+016200 END-IF.
+017610*----入力ファイルのＲＥＡＤ------------------------------------*
+017620 PERFORM 11-READ.
+017630*
+017700 20-MAIN-EXIT.
+017800 EXIT.
+017810****************************************************************
+017820* ＜妥当性チェック＞ (2.0.1) *
+017830* カテゴリコード(AA0001)がコントロールテーブルに存在するか、 *
+017840* キー項目(XX0001/YY0001)が未設定でないかをチェックする。 *
+017850* いずれかのチェックで不正と判定された時点で以降のチェックは *
+017860* 行わず、その理由コード／理由メッセージを保持する。 *
+017870****************************************************************
+017880 13-VALIDATE SECTION.
+017890*
+017900 MOVE "Y" TO VLD-SW.
+017910 MOVE ZERO TO VLD-RSN-CD.
+017920 MOVE SPACE TO VLD-RSN-MSG.
+017930*
+017940*----カテゴリコード(AA0001)のチェック------------------------------*
+017950 SET CTL-IDX TO 1.
+017960 SEARCH CTL-TAB
+017970    AT END
+017980       MOVE "N" TO VLD-SW
+017990       MOVE 1 TO VLD-RSN-CD
+018000       MOVE "AA0001 CATEGORY UNKNOWN" TO VLD-RSN-MSG
+018010    WHEN CTL-CATEGORY-CD(CTL-IDX) = I1-AA0001
+018020       CONTINUE
+018030 END-SEARCH.
+018040*
+018050*----キー項目(XX0001)のチェック------------------------------------*
+018060 IF VLD-OK
+018070    IF I1-XX0001 = SPACE OR I1-XX0001 = LOW-VALUE
+018080       MOVE "N" TO VLD-SW
+018090       MOVE 2 TO VLD-RSN-CD
+018100       MOVE "XX0001 KEY MISSING" TO VLD-RSN-MSG
+018110    END-IF
+018120 END-IF.
+018130*
+018140*----キー項目(YY0001)のチェック------------------------------------*
+018150 IF VLD-OK
+018160    IF I1-YY0001 = SPACE OR I1-YY0001 = LOW-VALUE
+018170       MOVE "N" TO VLD-SW
+018180       MOVE 3 TO VLD-RSN-CD
+018190       MOVE "YY0001 KEY MISSING" TO VLD-RSN-MSG
+018200    END-IF
+018210 END-IF.
+018220*
+018230 13-VALIDATE-EXIT.
+018240 EXIT.
+017900****************************************************************
+018000* ＜終了処理＞ (3.0) *
+018100* 入出力ファイルをＣＬＯＳＥする。 *
+018200* *
+018300****************************************************************
+018400 30-END SECTION.
+018500*
+014400*----ファイルＣＬＯＳＥ----------------------------------------*
+014500 CLOSE IN01-FILE
+014600       OT01-FILE
+014600       OT02-FILE.
+019600*
+019610*----入出力件数の突合------------------------------------------*
+019620 PERFORM 14-CHECK-COUNT.
+019660*
+019670*----実行履歴ログの書出----------------------------------------*
+019680 PERFORM 15-LOG-WRITE.
+020100*
+020200* 件数のコンソール表示
+020300 MOVE SPACE TO MSG-REC.
+020400 MOVE CAN-PGMID TO MSG-PROGRAM-ID.
+020500 MOVE 3 TO MSG-TBL-NUM.
+020600 MOVE "XXXXX" TO MSG-MESSAGE-B(1).
+020700 MOVE CTR-I1 TO MSG-REC-CTR(1).
+020800 MOVE "XXXXX" TO MSG-MESSAGE-B(2).
+020900 MOVE CTR-O1 TO MSG-REC-CTR(2).
+021000 MOVE "XXXXX" TO MSG-MESSAGE-B(3).
+021100 MOVE CTR-O2 TO MSG-REC-CTR(3).
+021200 CALL "AAAAMSG" USING MSG-AREA.
+021300*
+021310 MOVE RTN-CODE TO RETURN-CODE.
+021400 30-END-EXIT.
+021500 EXIT.
+021510****************************************************************
+021520* ＜入出力件数突合＞ (3.0.1) *
+021530* 入力件数(CTR-I1)と出力件数合計(CTR-O1+CTR-O2)を突合し、 *
+021540* 一致しない場合はリターンコードを異常値に設定するとともに、 *
+021550* 突合結果をコンソールへ表示する。 *
+021560****************************************************************
+021570 14-CHECK-COUNT SECTION.
+021580*
+021590 COMPUTE CTR-O-TOTAL = CTR-O1 + CTR-O2.
+021600    IF CTR-I1 NOT = CTR-O-TOTAL
+021610       MOVE 90 TO RTN-CODE
+021620       MOVE SPACE TO MSG-REC
+021630       MOVE CAN-PGMID TO MSG-PROGRAM-ID
+021640       MOVE 2 TO MSG-TBL-NUM
+021650       MOVE "FUICH" TO MSG-MESSAGE-B(1)
+021660       MOVE CTR-I1 TO MSG-REC-CTR(1)
+021670       MOVE "FUICH" TO MSG-MESSAGE-B(2)
+021680       MOVE CTR-O-TOTAL TO MSG-REC-CTR(2)
+021690       CALL "AAAAMSG" USING MSG-AREA
+021700    ELSE
+021705       IF NOT CTL-OVERFLOW
+021710          MOVE ZERO TO RTN-CODE
+021715       END-IF
+021720    END-IF.
+021730*
+021740 14-CHECK-COUNT-EXIT.
+021750 EXIT.
+021751****************************************************************
+021752* ＜実行履歴ログ書出＞ (3.0.2) *
+021753* プログラムＩＤ・実行日時・入出力件数を共通の実行履歴ログ *
+021754* ファイルへ１レコード追記する。 *
+021755****************************************************************
+021756 15-LOG-WRITE SECTION.
+021757*
+021758 INITIALIZE L1-REC.
+021759 MOVE CAN-PGMID TO L1-LOGPGM.
+021760 ACCEPT L1-LOGDATE FROM DATE YYYYMMDD.
+021761 ACCEPT L1-LOGTIME FROM TIME.
+021762 MOVE RTN-CODE TO L1-LOGRTNCD.
+021763 MOVE "CTRI1" TO L1-LOGCTRLBL(1).
+021764 MOVE CTR-I1 TO L1-LOGCTRVAL(1).
+021765 MOVE "CTRO1" TO L1-LOGCTRLBL(2).
+021766 MOVE CTR-O1 TO L1-LOGCTRVAL(2).
+021767 MOVE "CTRO2" TO L1-LOGCTRLBL(3).
+021768 MOVE CTR-O2 TO L1-LOGCTRVAL(3).
+021769 OPEN EXTEND LOG01-FILE.
+021770 WRITE L1-REC.
+021771 CLOSE LOG01-FILE.
+021772*
+021773 15-LOG-WRITE-EXIT.
+021774 EXIT.
+012500/***************************************************************
+012600* ＜ＷＲＩＴＥ処理＞ (2.1) *
+012700* 正常レコードを出力ファイル１へＷＲＩＴＥする。 *
+012800* *
+012900****************************************************************
+013000 21-WRITE SECTION.
+013100*
+013110 MOVE I1-REC TO O1-REC.
+013200 WRITE O1-REC.
+017000 COMPUTE CTR-O1 = CTR-O1 + 1.
+013400*
+013500 21-WRITE-EXIT.
+013600 EXIT.
+012500****************************************************************
+012600* ＜ＷＲＩＴＥ処理＞ (2.2) *
+012700* エラーレコードを理由コード付きで出力ファイル２へＷＲＩＴＥする。 *
+012800* *
+012900****************************************************************
+013000 22-WRITE SECTION.
+013100*
+013110 MOVE I1-AA0001 TO O2-AA0001.
+013120 MOVE I1-AA0002 TO O2-AA0002.
+013130 MOVE I1-AA0003 TO O2-AA0003.
+013140 MOVE I1-AA0004 TO O2-AA0004.
+013150 MOVE I1-AA0005 TO O2-AA0005.
+013160 MOVE I1-XX0001 TO O2-XX0001.
+013170 MOVE I1-YY0001 TO O2-YY0001.
+013180 MOVE I1-ZZ0001 TO O2-ZZ0001.
+013190 MOVE I1-XXX001 TO O2-XXX001.
+013200 MOVE I1-DEP0001 TO O2-DEP0001.
+013210 MOVE I1-AAA001 TO O2-AAA001.
+013220 MOVE I1-BBB001 TO O2-BBB001.
+013230 MOVE I1-CCC001 TO O2-CCC001.
+013240 MOVE VLD-RSN-CD TO O2-RSNCD.
+013250 MOVE VLD-RSN-MSG TO O2-RSNMSG.
+013260 WRITE O2-REC.
+017000 COMPUTE CTR-O2 = CTR-O2 + 1.
+013400*
+013500 22-WRITE-EXIT.
+013600 EXIT.
