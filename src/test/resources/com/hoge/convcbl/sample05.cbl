@@ -0,0 +1,282 @@
+000000* SAMPLE05 LEVEL=1 DATE=2026.08.09
+000100****************************************************************
+000200* *
+000300* サブシステム名：資材所要量計画 *
+000400* *
+000500* モジュール名 ：分割／中間ファイルのＸＭＬ変換 *
+000600* *
+000700* モジュールＩＤ：SAMPLE05 *
+000800* *
+000900* 機能概要 ：分割／中間レコード(BBB001)を読み込み、１レコード *
+001000* ：につき１要素のＸＭＬ電子ファイルへ変換する。 *
+001100* *
+001200* 作成者 ：棚卸 *
+001300* 作成日 ：2026.08.09 *
+001400* 変更履歴 ：2026.08.09 棚卸 出力レコード長をタグ編集後の実長に *
+001410*　　　　　　　　　合わせて拡張し、ＳＴＲＩＮＧ編集時の桁あふれ *
+001420*　　　　　　　　　検出を追加 *
+001500* *
+001600****************************************************************
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID. SAMPLE05.
+001900*
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300    SELECT IN01-FILE ASSIGN IN01.
+002310    SELECT LOG01-FILE ASSIGN LOG01.
+002400    SELECT OT01-FILE ASSIGN OT01.
+002500/
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD IN01-FILE
+002900       BLOCK CONTAINS 0 RECORDS.
+003000 01 I1-REC.
+003100    COPY BBB001 REPLACING ==()== BY ==I1-==.
+003200*
+003210 FD LOG01-FILE
+003220       BLOCK CONTAINS 0 RECORDS.
+003230 01 L1-REC.
+003240    COPY CTLLOG01 REPLACING ==()== BY ==L1-==.
+003250*
+003260*----ＸＭＬ電子ファイル(１レコード＝１要素)----------------------*
+003300 FD OT01-FILE.
+003400 01 O1-REC PIC X(360).
+003600/
+002400 WORKING-STORAGE SECTION.
+002500*
+003900*----ワークエリア----------------------------------------------*
+004000 01 WRK-AREA.
+004100    03 CAN-AREA.
+004200       05 CAN-PGMID PIC X(08) VALUE "SAMPLE05".
+004300    03 CTR-AREA.
+004400       05 CTR-I1 PIC S9(09) PACKED-DECIMAL.
+004500       05 CTR-O1 PIC S9(09) PACKED-DECIMAL.
+004100    03 KEY-AREA.
+004200       05 KEY-NEW PIC X(01).
+002700    03 MSG-AREA.
+002800       COPY DISPMSG.
+004693*
+004694 01 RTN-AREA.
+004695    03 RTN-CODE PIC S9(02) VALUE ZERO.
+004696    03 XML-OVERFLOW-SW PIC X(01) VALUE "N".
+004697       88 XML-OVERFLOW VALUE "Y".
+006900/
+007000 PROCEDURE DIVISION.
+007100****************************************************************
+007200* SAMPLE05 (0.0) *
+007300****************************************************************
+007400 00-SAMPLE05 SECTION.
+007100*
+007500    PERFORM 10-INIT.
+007700    PERFORM 20-MAIN
+008000       UNTIL KEY-NEW = HIGH-VALUE.
+008100    PERFORM 30-END.
+008200*
+008300 00-SAMPLE05-EXIT.
+008400    EXIT PROGRAM.
+008500/***************************************************************
+008600* ＜初期処理＞ (1.0) *
+008700* 領域の初期クリア、入出力ファイルをオープンする。 *
+008800* *
+008900****************************************************************
+009000 10-INIT SECTION.
+009100*
+008100 MOVE LOW-VALUE TO KEY-NEW.
+008200 MOVE ZERO TO CTR-AREA.
+008205 MOVE "N" TO XML-OVERFLOW-SW.
+007500*
+007600*----ファイルＯＰＥＮ------------------------------------------*
+007700 OPEN INPUT IN01-FILE.
+007800 OPEN OUTPUT OT01-FILE.
+007500*
+008210*----ＸＭＬルート開始タグのＷＲＩＴＥ------------------------------*
+008220 PERFORM 16-WRITE-ROOT-OPEN.
+008230*
+008240*----入力ファイルのＲＥＡＤ------------------------------------*
+008250 PERFORM 11-READ.
+012100*
+012200 10-INIT-EXIT.
+012300 EXIT.
+012400****************************************************************
+012500* ＜ＲＥＡＤ処理＞ (1.1) *
+012600* 入力ファイルをＲＥＡＤする。 *
+012700* *
+012800****************************************************************
+012900 11-READ SECTION.
+013000*
+009400    READ IN01-FILE
+009500      AT END
+009600        MOVE HIGH-VALUE TO KEY-NEW
+009700      NOT AT END
+009800        COMPUTE CTR-I1 = CTR-I1 + 1
+009900    END-READ.
+014000*
+014100 11-READ-EXIT.
+014200 EXIT.
+014700****************************************************************
+014800* ＜主処理＞ (2.0) *
+014900* １入力レコードを１ＸＭＬ要素に編集してＷＲＩＴＥする。 *
+015000* *
+015100****************************************************************
+015200 20-MAIN SECTION.
+015300*
+015400*----ＸＭＬ要素のＷＲＩＴＥ--------------------------------------*
+015500 PERFORM 21-WRITE.
+017600*
+017610*----入力ファイルのＲＥＡＤ------------------------------------*
+017620 PERFORM 11-READ.
+017630*
+017700 20-MAIN-EXIT.
+017800 EXIT.
+017900****************************************************************
+018000* ＜終了処理＞ (3.0) *
+018100* ＸＭＬルート終了タグを出力し、入出力ファイルをＣＬＯＳＥする。 *
+018200* *
+018300****************************************************************
+018400 30-END SECTION.
+018500*
+018510*----ＸＭＬルート終了タグのＷＲＩＴＥ------------------------------*
+018520 PERFORM 17-WRITE-ROOT-CLOSE.
+018530*
+014400*----ファイルＣＬＯＳＥ----------------------------------------*
+014500 CLOSE IN01-FILE
+014600       OT01-FILE.
+019600*
+019610*----入出力件数の突合------------------------------------------*
+019620 PERFORM 14-CHECK-COUNT.
+019660*
+019670*----実行履歴ログの書出----------------------------------------*
+019680 PERFORM 15-LOG-WRITE.
+020100*
+020200* 件数のコンソール表示
+020300 MOVE SPACE TO MSG-REC.
+020400 MOVE CAN-PGMID TO MSG-PROGRAM-ID.
+020500 MOVE 2 TO MSG-TBL-NUM.
+020600 MOVE "XXXXX" TO MSG-MESSAGE-B(1).
+020700 MOVE CTR-I1 TO MSG-REC-CTR(1).
+020800 MOVE "XXXXX" TO MSG-MESSAGE-B(2).
+020900 MOVE CTR-O1 TO MSG-REC-CTR(2).
+021200 CALL "AAAAMSG" USING MSG-AREA.
+021300*
+021310 MOVE RTN-CODE TO RETURN-CODE.
+021400 30-END-EXIT.
+021500 EXIT.
+021510****************************************************************
+021520* ＜入出力件数突合＞ (3.0.1) *
+021530* 入力件数(CTR-I1)と出力要素数(CTR-O1)を突合し、一致しない *
+021540* 場合はリターンコードを異常値に設定するとともに、突合結果を *
+021550* コンソールへ表示する。 *
+021560****************************************************************
+021570 14-CHECK-COUNT SECTION.
+021580*
+021600    IF CTR-I1 NOT = CTR-O1
+021610       MOVE 90 TO RTN-CODE
+021620       MOVE SPACE TO MSG-REC
+021630       MOVE CAN-PGMID TO MSG-PROGRAM-ID
+021640       MOVE 2 TO MSG-TBL-NUM
+021650       MOVE "FUICH" TO MSG-MESSAGE-B(1)
+021660       MOVE CTR-I1 TO MSG-REC-CTR(1)
+021670       MOVE "FUICH" TO MSG-MESSAGE-B(2)
+021680       MOVE CTR-O1 TO MSG-REC-CTR(2)
+021690       CALL "AAAAMSG" USING MSG-AREA
+021700    ELSE
+021705       IF NOT XML-OVERFLOW
+021710          MOVE ZERO TO RTN-CODE
+021715       END-IF
+021720    END-IF.
+021730*
+021740 14-CHECK-COUNT-EXIT.
+021750 EXIT.
+021751****************************************************************
+021752* ＜実行履歴ログ書出＞ (3.0.2) *
+021753* プログラムＩＤ・実行日時・入出力件数を共通の実行履歴ログ *
+021754* ファイルへ１レコード追記する。 *
+021755****************************************************************
+021756 15-LOG-WRITE SECTION.
+021757*
+021758 INITIALIZE L1-REC.
+021759 MOVE CAN-PGMID TO L1-LOGPGM.
+021760 ACCEPT L1-LOGDATE FROM DATE YYYYMMDD.
+021761 ACCEPT L1-LOGTIME FROM TIME.
+021762 MOVE RTN-CODE TO L1-LOGRTNCD.
+021763 MOVE "CTRI1" TO L1-LOGCTRLBL(1).
+021764 MOVE CTR-I1 TO L1-LOGCTRVAL(1).
+021765 MOVE "CTRO1" TO L1-LOGCTRLBL(2).
+021766 MOVE CTR-O1 TO L1-LOGCTRVAL(2).
+021769 OPEN EXTEND LOG01-FILE.
+021770 WRITE L1-REC.
+021771 CLOSE LOG01-FILE.
+021772*
+021773 15-LOG-WRITE-EXIT.
+021774 EXIT.
+021775****************************************************************
+021776* ＜ＸＭＬルート開始タグ＞ (3.0.3) *
+021777* ＸＭＬ文書のルート要素の開始タグを出力する。 *
+021778****************************************************************
+021779 16-WRITE-ROOT-OPEN SECTION.
+021780*
+021781 MOVE SPACE TO O1-REC.
+021782 STRING '<?xml version="1.0" encoding="Shift_JIS"?>'
+021783            DELIMITED BY SIZE
+021784   INTO O1-REC.
+021785 WRITE O1-REC.
+021786 MOVE SPACE TO O1-REC.
+021787 STRING "<RECORDS>" DELIMITED BY SIZE
+021788   INTO O1-REC.
+021789 WRITE O1-REC.
+021790*
+021791 16-WRITE-ROOT-OPEN-EXIT.
+021792 EXIT.
+021793****************************************************************
+021794* ＜ＸＭＬルート終了タグ＞ (3.0.4) *
+021795* ＸＭＬ文書のルート要素の終了タグを出力する。 *
+021796****************************************************************
+021797 17-WRITE-ROOT-CLOSE SECTION.
+021798*
+021799 MOVE SPACE TO O1-REC.
+021800 STRING "</RECORDS>" DELIMITED BY SIZE
+021801   INTO O1-REC.
+021802 WRITE O1-REC.
+021803*
+021804 17-WRITE-ROOT-CLOSE-EXIT.
+021805 EXIT.
+012500/***************************************************************
+012600* ＜ＷＲＩＴＥ処理＞ (2.1) *
+012700* １レコードをＸＭＬ要素としてＷＲＩＴＥする。 *
+012800* *
+012900****************************************************************
+013000 21-WRITE SECTION.
+013100*
+013110 MOVE SPACE TO O1-REC.
+013120 STRING "<RECORD>"                DELIMITED BY SIZE
+013130        "<AA0001>" I1-AA0001 "</AA0001>"  DELIMITED BY SIZE
+013140        "<AA0002>" I1-AA0002 "</AA0002>"  DELIMITED BY SIZE
+013150        "<AA0003>" I1-AA0003 "</AA0003>"  DELIMITED BY SIZE
+013160        "<AA0004>" I1-AA0004 "</AA0004>"  DELIMITED BY SIZE
+013170        "<AA0005>" I1-AA0005 "</AA0005>"  DELIMITED BY SIZE
+013180        "<BB0001>" I1-BB0001 "</BB0001>"  DELIMITED BY SIZE
+013190        "<BB0002>" I1-BB0002 "</BB0002>"  DELIMITED BY SIZE
+013200        "<BB0003>" I1-BB0003 "</BB0003>"  DELIMITED BY SIZE
+013210        "<BB0004>" I1-BB0004 "</BB0004>"  DELIMITED BY SIZE
+013220        "<BB0005>" I1-BB0005 "</BB0005>"  DELIMITED BY SIZE
+013230        "<XX0001>" I1-XX0001 "</XX0001>"  DELIMITED BY SIZE
+013240        "<YY0001>" I1-YY0001 "</YY0001>"  DELIMITED BY SIZE
+013250        "<ZZ0001>" I1-ZZ0001 "</ZZ0001>"  DELIMITED BY SIZE
+013260        "</RECORD>"               DELIMITED BY SIZE
+013265   INTO O1-REC
+013266   ON OVERFLOW
+013267      MOVE "Y" TO XML-OVERFLOW-SW
+013268      MOVE 91 TO RTN-CODE
+013269      MOVE SPACE TO MSG-REC
+013271      MOVE CAN-PGMID TO MSG-PROGRAM-ID
+013272      MOVE 1 TO MSG-TBL-NUM
+013273      MOVE "XMLOV" TO MSG-MESSAGE-B(1)
+013274      MOVE CTR-I1 TO MSG-REC-CTR(1)
+013275      CALL "AAAAMSG" USING MSG-AREA
+013276 END-STRING.
+013280 WRITE O1-REC.
+017000 COMPUTE CTR-O1 = CTR-O1 + 1.
+013400*
+013500 21-WRITE-EXIT.
+013600 EXIT.
